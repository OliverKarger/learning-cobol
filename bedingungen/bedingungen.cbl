@@ -1,34 +1,552 @@
-       Identification Division.
-       Program-Id. bedingungen.
-       
-       Data Division.
-       Working-Storage Section.
-       01  WS-Option PIC X(10).
-       01  WS-Wuerfel.
-           05 WS-L PIC S9(4)V9(2).
-           05 WS-B PIC S9(4)V9(2).
-           05 WS-H PIC S9(4)V9(2).
-       01  WS-Volumen PIC S9(4)V9(2).
-       01  WS-Oberflaeche PIC S9(4)V9(2).
-
-       Procedure Division.
-           Display "Berechnung eines Würfels.".
-           Display "Bitte geben Sie Länge, Breite und Höhe an!". 
-           Accept WS-L.
-           Accept WS-B.
-           Accept WS-H.
-           Display "Berechnen von Fläche oder Volumen des Würfels?".
-           Accept WS-Option.
-           If WS-Option = "Fläche" Then
-                Compute WS-Oberflaeche = 6 * (WS-L ** 2)
-                Display WS-Oberflaeche
-           End-If
-
-           If WS-Option = "Volumen" Then
-               Compute WS-Volumen = WS-L * WS-B * WS-H
-               Display WS-Volumen
-           End-If.
-               
-
-       End Program bedingungen.
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BEDINGUNGEN.
+000300 AUTHOR. J HOFFMANN.
+000400 INSTALLATION. FABRIKATIONSPLANUNG.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 2026-08-08 JH    ORIGINAL ONE-SHOT WUERFEL CALCULATION.
+001100* 2026-08-08 JH    CONVERTED TO A MULTI-RECORD BATCH JOB, READING
+001200*                  L/B/H/OPTION ROWS FROM WFLIN UNTIL EOF.
+001300* 2026-08-08 JH    ADDED THE SHARED CONTROL-TOTALS RECORD AND AN
+001400*                  END-OF-JOB CONTROL REPORT ON WFLCTL.
+001500* 2026-08-08 JH    MOVED THE WUERFEL FORMULAS OUT TO THE WFLCALC
+001600*                  SUBPROGRAM SO GEOMETRIE CAN CALL THE SAME LOGIC
+001700*                  WITHOUT DUPLICATING IT.
+001750* 2026-08-08 JH    ADDED A VALIDATION PARAGRAPH REJECTING ANY
+001760*                  DIMENSION <= 0 BEFORE WFLCALC IS CALLED, WITH
+001770*                  REJECTED RECORDS LOGGED TO AN EXCEPTION REPORT
+001780*                  ON WFLEXC INSTEAD OF PRODUCING A BOGUS RESULT.
+001790* 2026-08-08 JH    WFLCALC NOW RETURNS CODE 12 WHEN THE RESULT
+001795*                  OVERFLOWS PIC S9(4)V9(2) (ON SIZE ERROR). SUCH
+001797*                  RECORDS ARE ALSO LOGGED TO WFLEXC, NOT JUST
+001798*                  DROPPED SILENTLY FROM THE TOTALS.
+001801* 2026-08-08 JH    ADDED CHECKPOINT/RESTART SUPPORT. THE CONTROL
+001802*                  TOTALS AND THE INPUT RECORD NUMBER ARE LOGGED
+001803*                  TO WFLCHK AFTER EVERY RECORD; ON STARTUP, IF
+001804*                  WFLCHK ALREADY HOLDS A CHECKPOINT, THE RUN
+001805*                  RESTORES THE TOTALS FROM IT, SKIPS THE INPUT
+001806*                  RECORDS ALREADY ACCOUNTED FOR, AND APPENDS TO
+001807*                  THE EXISTING WFLOUT/WFLCTL/WFLEXC RATHER THAN
+001808*                  STARTING THEM OVER. A CLEAN END OF JOB WRITES A
+001809*                  COMPLETION FLAG TO WFLCHK, NOT AN EMPTY FILE.
+001810* 2026-08-08 JH    SET RETURN-CODE 16 AND SKIP THE REPORT-WRITING
+001811*                  AND CLOSE LOGIC IN 8000-TERM WHEN WFLIN CANNOT
+001812*                  BE OPENED, INSTEAD OF FALLING THROUGH TO WRITE
+001813*                  AND CLOSE FILES THAT WERE NEVER OPENED, SO THE
+001814*                  SCHEDULING JCL CAN TELL A FAILED STEP FROM A
+001815*                  CLEAN ONE AND HOLD UP THE REST OF THE NIGHTLY
+001816*                  CYCLE.
+001817* 2026-08-08 JH    WFL-CTL-TRL-LINE ADDED UP TO 84 BYTES BUT WAS
+001818*                  MOVED INTO AN 80-CHARACTER FD RECORD - A 4-BYTE
+001819*                  TRUNCATION ON EVERY TRAILER WRITE THAT LANDED
+001820*                  HARMLESSLY IN THE FILLER, BUT WAS STILL
+001821*                  MISCOUNTED. NARROWED THE FINAL FILLER TO MATCH
+001822*                  THE 80-BYTE RECORD.
+001823* 2026-08-08 JH    THE "CLEAN END OF JOB EMPTIES WFLCHK" TRICK IN
+001824*                  8000-TERM (OPEN OUTPUT IMMEDIATELY FOLLOWED BY
+001825*                  CLOSE) ASSUMED OPEN OUTPUT TRUNCATES THE
+001826*                  DATASET. UNDER THE JCL'S DISP=MOD, WHICH
+001827*                  CHECKPOINT/RESTART REQUIRES, OPEN OUTPUT DOES
+001828*                  NOT TRUNCATE - IT POSITIONS AT END-OF-FILE THE
+001829*                  SAME AS OPEN EXTEND. THE CHECKPOINT WAS NEVER
+001830*                  ACTUALLY BEING EMPTIED, SO A STALE RECORD FROM
+001831*                  AN ALREADY-COMPLETED RUN COULD MAKE THE NEXT
+001832*                  RUN MISIDENTIFY ITSELF AS A RESTART AND SKIP
+001833*                  RECORDS IT SHOULD HAVE PROCESSED. REPLACED THE
+001834*                  EMPTY-FILE TRICK WITH AN EXPLICIT COMPLETION
+001835*                  FLAG (CHK-PRT-COMPLETE-SW) WRITTEN TO THE LAST
+001836*                  CHECKPOINT RECORD AT A CLEAN END OF JOB.
+001837*                  1050-CHECK-RESTART NOW ONLY TREATS A PRIOR
+001838*                  CHECKPOINT AS AN UNFINISHED RESTART WHEN THAT
+001839*                  FLAG IS NOT SET, REGARDLESS OF WHETHER WFLCHK
+001840*                  ITSELF IS PHYSICALLY EMPTY - SO THE RESTART
+001841*                  DECISION NO LONGER DEPENDS ON DISP=MOD'S
+001842*                  TRUNCATION BEHAVIOR AT ALL.
+001843* 2026-08-08 JH    RENUMBERED THE SOURCE LINES AROUND
+001844*                  7300-CHK-COMPLETE - A PATCH HAD LEFT THE
+001845*                  SEQUENCE AREA REPEATING 020690 INSTEAD OF
+001846*                  COUNTING UP. NO LOGIC CHANGE.
+001800*-----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. GENERIC.
+002000 OBJECT-COMPUTER. GENERIC.
+002100
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT WFL-INPUT-FILE ASSIGN TO "WFLIN"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WFL-INPUT-STATUS.
+002700
+002800     SELECT WFL-REPORT-FILE ASSIGN TO "WFLOUT"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WFL-REPORT-STATUS.
+003100
+003200     SELECT WFL-CTL-FILE ASSIGN TO "WFLCTL"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WFL-CTL-STATUS.
+003450
+003460     SELECT WFL-EXC-FILE ASSIGN TO "WFLEXC"
+003470         ORGANIZATION IS LINE SEQUENTIAL
+003480         FILE STATUS IS WFL-EXC-STATUS.
+003490
+003492     SELECT WFL-CHK-FILE ASSIGN TO "WFLCHK"
+003494         ORGANIZATION IS LINE SEQUENTIAL
+003496         FILE STATUS IS WFL-CHK-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  WFL-INPUT-FILE
+003900     RECORD CONTAINS 28 CHARACTERS.
+004000     COPY WFLREC.
+004100
+004200 FD  WFL-REPORT-FILE
+004300     RECORD CONTAINS 80 CHARACTERS.
+004400 01  WFL-REPORT-LINE           PIC X(80).
+004500
+004600 FD  WFL-CTL-FILE
+004700     RECORD CONTAINS 100 CHARACTERS.
+004800 01  WFL-CTL-LINE              PIC X(100).
+004850
+004860 FD  WFL-EXC-FILE
+004870     RECORD CONTAINS 80 CHARACTERS.
+004880 01  WFL-EXC-LINE              PIC X(80).
+004890
+004892 FD  WFL-CHK-FILE
+004894     RECORD CONTAINS 100 CHARACTERS.
+004896 01  WFL-CHK-LINE              PIC X(100).
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  WFL-INPUT-STATUS      PIC X(02).
+005200     88 WFL-INPUT-OK       VALUE "00".
+005300     88 WFL-INPUT-EOF      VALUE "10".
+005400
+005500 01  WFL-REPORT-STATUS     PIC X(02).
+005600     88 WFL-REPORT-OK      VALUE "00".
+005700
+005800 01  WFL-CTL-STATUS        PIC X(02).
+005900     88 WFL-CTL-OK         VALUE "00".
+005950
+005960 01  WFL-EXC-STATUS        PIC X(02).
+005970     88 WFL-EXC-OK         VALUE "00".
+005980
+005982 01  WFL-CHK-STATUS        PIC X(02).
+005984     88 WFL-CHK-OK         VALUE "00".
+006000
+006100 01  WFL-SWITCHES.
+006200     05 WFL-EOF-SWITCH     PIC X(01) VALUE "N".
+006300        88 WFL-AT-EOF      VALUE "Y".
+006350     05 WFL-VALID-SWITCH   PIC X(01) VALUE "Y".
+006360        88 WFL-IS-VALID    VALUE "Y".
+006370     05 WFL-CHK-EOF-SWITCH PIC X(01) VALUE "N".
+006380        88 WFL-CHK-AT-EOF  VALUE "Y".
+006390     05 WFL-RESTART-SWITCH PIC X(01) VALUE "N".
+006395        88 WFL-IS-RESTART  VALUE "Y".
+006397     05 WFL-ABORT-SWITCH   PIC X(01) VALUE "N".
+006398        88 WFL-ABORT       VALUE "Y".
+006400
+006410 01  WFL-RECORDS-READ      PIC 9(07) COMP VALUE ZERO.
+006420
+006500 01  WFL-WUERFEL.
+006600     05 WFL-CUR-RESULT     PIC S9(4)V9(2).
+006700     05 WFL-RETURN-CODE    PIC S9(4) COMP.
+007000
+007100 01  WFL-PRINT-LINE.
+007200     05 WFL-PRT-LABEL      PIC X(18).
+007300     05 WFL-PRT-RESULT     PIC -(5)9.99.
+007400     05 WFL-PRT-DETAIL     PIC X(10).
+007500     05 FILLER             PIC X(43).
+007600
+007650 01  WFL-EXC-PRT-LINE.
+007660     05 WFL-EXC-PRT-LABEL  PIC X(14).
+007670     05 WFL-EXC-PRT-L      PIC -(5)9.99.
+007680     05 FILLER             PIC X(02).
+007690     05 WFL-EXC-PRT-B      PIC -(5)9.99.
+007700     05 FILLER             PIC X(02).
+007710     05 WFL-EXC-PRT-H      PIC -(5)9.99.
+007720     05 FILLER             PIC X(02).
+007730     05 WFL-EXC-PRT-REASON PIC X(20).
+007740     05 FILLER             PIC X(13).
+007750
+007700 01  WFL-CTL-HDR-LINE.
+007800     05 WFL-HDR-LABEL      PIC X(20).
+007900     05 WFL-HDR-PROGRAM    PIC X(12).
+008000     05 WFL-HDR-DATE       PIC X(08).
+008100     05 FILLER             PIC X(40).
+008200
+008300 01  WFL-CTL-TRL-LINE.
+008400     05 WFL-TRL-LABEL      PIC X(13).
+008500     05 WFL-TRL-COUNT      PIC ZZZZZZ9.
+008600     05 FILLER             PIC X(02).
+008700     05 WFL-TRL-VOL        PIC -(6)9.99.
+008800     05 FILLER             PIC X(02).
+008900     05 WFL-TRL-SURF       PIC -(6)9.99.
+009000     05 FILLER             PIC X(02).
+009110     05 WFL-TRL-MIN-FL     PIC -(6)9.99.
+009120     05 FILLER             PIC X(02).
+009130     05 WFL-TRL-MAX-FL     PIC -(6)9.99.
+009140     05 FILLER             PIC X(02).
+009150     05 WFL-TRL-MIN-VOL    PIC -(6)9.99.
+009160     05 FILLER             PIC X(02).
+009170     05 WFL-TRL-MAX-VOL    PIC -(6)9.99.
+009180     05 FILLER             PIC X(08).
+009410
+009420 01  WFL-CHK-PRT-LINE.
+009430     05 CHK-PRT-RECNUM     PIC 9(07).
+009440     05 FILLER             PIC X(02).
+009450     05 CHK-PRT-COUNT      PIC 9(07).
+009460     05 FILLER             PIC X(02).
+009470     05 CHK-PRT-VOL        PIC S9(07)V9(02).
+009480     05 FILLER             PIC X(02).
+009490     05 CHK-PRT-SURF       PIC S9(07)V9(02).
+009500     05 FILLER             PIC X(02).
+009511     05 CHK-PRT-MIN-FL     PIC S9(07)V9(02).
+009512     05 FILLER             PIC X(02).
+009513     05 CHK-PRT-MAX-FL     PIC S9(07)V9(02).
+009514     05 FILLER             PIC X(02).
+009515     05 CHK-PRT-MIN-VOL    PIC S9(07)V9(02).
+009516     05 FILLER             PIC X(02).
+009517     05 CHK-PRT-MAX-VOL    PIC S9(07)V9(02).
+009518     05 FILLER             PIC X(02).
+009551     05 CHK-PRT-FIRST-FL-SW  PIC X(01).
+009552     05 CHK-PRT-FIRST-VOL-SW PIC X(01).
+009555     05 CHK-PRT-COMPLETE-SW PIC X(01).
+009556        88 CHK-IS-COMPLETE  VALUE "Y".
+009560     05 FILLER             PIC X(13).
+009570
+009600     COPY CTLTOT.
+009700
+009800 PROCEDURE DIVISION.
+009900
+010000 0000-MAIN.
+010100     PERFORM 1000-INIT THRU 1000-INIT-EXIT.
+010200     IF NOT WFL-ABORT
+010210         PERFORM 2000-PROC-REC THRU 2000-PROC-REC-EXIT
+010300             UNTIL WFL-AT-EOF
+010400         PERFORM 8000-TERM THRU 8000-TERM-EXIT
+010410     END-IF.
+010500     STOP RUN.
+010600
+010700 1000-INIT.
+010800     OPEN INPUT WFL-INPUT-FILE.
+010900     IF NOT WFL-INPUT-OK
+011000         DISPLAY "BEDINGUNGEN: UNABLE TO OPEN WFLIN, STATUS "
+011100             WFL-INPUT-STATUS
+011200         MOVE "Y" TO WFL-EOF-SWITCH
+011210         MOVE "Y" TO WFL-ABORT-SWITCH
+011220         MOVE 16 TO RETURN-CODE
+011300         GO TO 1000-INIT-EXIT
+011400     END-IF.
+011410     PERFORM 1050-CHECK-RESTART THRU 1050-CHECK-RESTART-EXIT.
+011420     IF WFL-IS-RESTART
+011430         OPEN EXTEND WFL-REPORT-FILE
+011431         IF NOT WFL-REPORT-OK
+011432             DISPLAY "BEDINGUNGEN: UNABLE TO OPEN WFLOUT, STATUS "
+011433                 WFL-REPORT-STATUS
+011434             MOVE "Y" TO WFL-ABORT-SWITCH
+011435             MOVE 16 TO RETURN-CODE
+011436             GO TO 1000-INIT-EXIT
+011437         END-IF
+011440         OPEN EXTEND WFL-CTL-FILE
+011441         IF NOT WFL-CTL-OK
+011442             DISPLAY "BEDINGUNGEN: UNABLE TO OPEN WFLCTL, STATUS "
+011443                 WFL-CTL-STATUS
+011444             MOVE "Y" TO WFL-ABORT-SWITCH
+011445             MOVE 16 TO RETURN-CODE
+011446             GO TO 1000-INIT-EXIT
+011447         END-IF
+011450         OPEN EXTEND WFL-EXC-FILE
+011451         IF NOT WFL-EXC-OK
+011452             DISPLAY "BEDINGUNGEN: UNABLE TO OPEN WFLEXC, STATUS "
+011453                 WFL-EXC-STATUS
+011454             MOVE "Y" TO WFL-ABORT-SWITCH
+011455             MOVE 16 TO RETURN-CODE
+011456             GO TO 1000-INIT-EXIT
+011457         END-IF
+011460         OPEN EXTEND WFL-CHK-FILE
+011461         IF NOT WFL-CHK-OK
+011462             DISPLAY "BEDINGUNGEN: UNABLE TO OPEN WFLCHK, STATUS "
+011463                 WFL-CHK-STATUS
+011464             MOVE "Y" TO WFL-ABORT-SWITCH
+011465             MOVE 16 TO RETURN-CODE
+011466             GO TO 1000-INIT-EXIT
+011467         END-IF
+011470         MOVE CHK-PRT-COUNT     TO CTL-RECORD-COUNT
+011480         MOVE CHK-PRT-VOL       TO CTL-TOTAL-VOLUME
+011490         MOVE CHK-PRT-SURF      TO CTL-TOTAL-SURFACE
+011500         MOVE CHK-PRT-MIN-FL    TO CTL-MIN-FLAECHE
+011502         MOVE CHK-PRT-MAX-FL    TO CTL-MAX-FLAECHE
+011504         MOVE CHK-PRT-MIN-VOL   TO CTL-MIN-VOLUMEN
+011506         MOVE CHK-PRT-MAX-VOL   TO CTL-MAX-VOLUMEN
+011510         MOVE CHK-PRT-FIRST-FL-SW  TO CTL-FIRST-FL-SWITCH
+011512         MOVE CHK-PRT-FIRST-VOL-SW TO CTL-FIRST-VOL-SWITCH
+011530         PERFORM 1060-SKIP-PROCESSED THRU 1060-SKIP-PROCESSED-EXIT
+011540     ELSE
+011550         OPEN OUTPUT WFL-REPORT-FILE
+011551         IF NOT WFL-REPORT-OK
+011552             DISPLAY "BEDINGUNGEN: UNABLE TO OPEN WFLOUT, STATUS "
+011553                 WFL-REPORT-STATUS
+011554             MOVE "Y" TO WFL-ABORT-SWITCH
+011555             MOVE 16 TO RETURN-CODE
+011556             GO TO 1000-INIT-EXIT
+011557         END-IF
+011560         OPEN OUTPUT WFL-CTL-FILE
+011561         IF NOT WFL-CTL-OK
+011562             DISPLAY "BEDINGUNGEN: UNABLE TO OPEN WFLCTL, STATUS "
+011563                 WFL-CTL-STATUS
+011564             MOVE "Y" TO WFL-ABORT-SWITCH
+011565             MOVE 16 TO RETURN-CODE
+011566             GO TO 1000-INIT-EXIT
+011567         END-IF
+011570         OPEN OUTPUT WFL-EXC-FILE
+011571         IF NOT WFL-EXC-OK
+011572             DISPLAY "BEDINGUNGEN: UNABLE TO OPEN WFLEXC, STATUS "
+011573                 WFL-EXC-STATUS
+011574             MOVE "Y" TO WFL-ABORT-SWITCH
+011575             MOVE 16 TO RETURN-CODE
+011576             GO TO 1000-INIT-EXIT
+011577         END-IF
+011580         OPEN OUTPUT WFL-CHK-FILE
+011581         IF NOT WFL-CHK-OK
+011582             DISPLAY "BEDINGUNGEN: UNABLE TO OPEN WFLCHK, STATUS "
+011583                 WFL-CHK-STATUS
+011584             MOVE "Y" TO WFL-ABORT-SWITCH
+011585             MOVE 16 TO RETURN-CODE
+011586             GO TO 1000-INIT-EXIT
+011587         END-IF
+011590         MOVE "BEDINGUNGEN"    TO CTL-PROGRAM-ID
+011600         ACCEPT CTL-RUN-DATE FROM DATE YYYYMMDD
+011610         PERFORM 7000-WRITE-CTL-HDR THRU 7000-WRITE-CTL-HDR-EXIT
+011620     END-IF.
+012000     PERFORM 2100-READ-IN THRU 2100-READ-IN-EXIT.
+012100 1000-INIT-EXIT.
+012200     EXIT.
+012210
+012220 1050-CHECK-RESTART.
+012230     MOVE "N" TO WFL-RESTART-SWITCH.
+012235     INITIALIZE WFL-CHK-PRT-LINE.
+012240     OPEN INPUT WFL-CHK-FILE.
+012250     IF WFL-CHK-OK
+012260         PERFORM 1055-READ-CHK THRU 1055-READ-CHK-EXIT
+012270             UNTIL WFL-CHK-AT-EOF
+012280         IF CHK-PRT-RECNUM > 0 AND NOT CHK-IS-COMPLETE
+012290             MOVE "Y" TO WFL-RESTART-SWITCH
+012300         END-IF
+012310         CLOSE WFL-CHK-FILE
+012320     END-IF.
+012330 1050-CHECK-RESTART-EXIT.
+012340     EXIT.
+012350
+012360 1055-READ-CHK.
+012370     READ WFL-CHK-FILE
+012380         AT END
+012390             MOVE "Y" TO WFL-CHK-EOF-SWITCH
+012400     END-READ.
+012410     IF NOT WFL-CHK-AT-EOF
+012420         MOVE WFL-CHK-LINE TO WFL-CHK-PRT-LINE
+012430     END-IF.
+012440 1055-READ-CHK-EXIT.
+012450     EXIT.
+012460
+012470 1060-SKIP-PROCESSED.
+012480     PERFORM 2100-READ-IN THRU 2100-READ-IN-EXIT
+012490         UNTIL WFL-AT-EOF OR WFL-RECORDS-READ = CHK-PRT-RECNUM.
+012500 1060-SKIP-PROCESSED-EXIT.
+012510     EXIT.
+012520
+012400 2000-PROC-REC.
+012500     PERFORM 3000-CALC-WFL THRU 3000-CALC-WFL-EXIT.
+012550     PERFORM 7200-WRITE-CHECKPOINT THRU 7200-WRITE-CHECKPOINT-EXIT.
+012600     PERFORM 2100-READ-IN THRU 2100-READ-IN-EXIT.
+012700 2000-PROC-REC-EXIT.
+012800     EXIT.
+012900
+013000 2100-READ-IN.
+013100     READ WFL-INPUT-FILE
+013200         AT END
+013300             MOVE "Y" TO WFL-EOF-SWITCH
+013350         NOT AT END
+013360             ADD 1 TO WFL-RECORDS-READ
+013400     END-READ.
+013500 2100-READ-IN-EXIT.
+013600     EXIT.
+013700
+013800 3000-CALC-WFL.
+013900     MOVE SPACES TO WFL-PRINT-LINE.
+014050     PERFORM 2400-VALIDATE-WFL THRU 2400-VALIDATE-WFL-EXIT.
+014060     IF NOT WFL-IS-VALID
+014070         MOVE "ABGELEHNT"       TO WFL-PRT-LABEL
+014080         MOVE WFL-OPTION        TO WFL-PRT-DETAIL
+014090         GO TO 3000-CALC-WFL-WRITE
+014095     END-IF.
+014100     CALL "WFLCALC" USING WFL-L WFL-B WFL-H WFL-OPTION
+014200         WFL-CUR-RESULT WFL-RETURN-CODE.
+014300     IF WFL-RETURN-CODE = 0
+014310         ADD 1 TO CTL-RECORD-COUNT
+014400         MOVE WFL-OPTION         TO WFL-PRT-LABEL
+014500         MOVE WFL-CUR-RESULT     TO WFL-PRT-RESULT
+014600         IF WFL-OPTION = "FLAECHE"
+014700             ADD WFL-CUR-RESULT  TO CTL-TOTAL-SURFACE
+014800         ELSE
+014900             ADD WFL-CUR-RESULT  TO CTL-TOTAL-VOLUME
+015000         END-IF
+015100         PERFORM 3100-UPDATE-MIN-MAX THRU 3100-UPDATE-MIN-MAX-EXIT
+015200     ELSE
+015300         IF WFL-RETURN-CODE = 12
+015310             MOVE "UEBERLAUF"         TO WFL-PRT-LABEL
+015320             MOVE "ZU GROSS"          TO WFL-PRT-DETAIL
+015330             MOVE SPACES              TO WFL-EXC-PRT-LINE
+015340             MOVE "OVERFLOW -"        TO WFL-EXC-PRT-LABEL
+015360             MOVE "RESULT OVERFLOW"   TO WFL-EXC-PRT-REASON
+015370             PERFORM 2500-WRITE-EXC THRU 2500-WRITE-EXC-EXIT
+015380         ELSE
+015390             MOVE "UNGUELTIGE OPTION" TO WFL-PRT-LABEL
+015400             MOVE WFL-OPTION           TO WFL-PRT-DETAIL
+015410         END-IF
+015500     END-IF.
+015550 3000-CALC-WFL-WRITE.
+015600     MOVE WFL-PRINT-LINE TO WFL-REPORT-LINE.
+015700     WRITE WFL-REPORT-LINE.
+016500 3000-CALC-WFL-EXIT.
+016600     EXIT.
+016650
+016660 2400-VALIDATE-WFL.
+016670     MOVE "Y" TO WFL-VALID-SWITCH.
+016680     MOVE SPACES TO WFL-EXC-PRT-LINE.
+016690     IF WFL-L NOT > 0
+016700         MOVE "N" TO WFL-VALID-SWITCH
+016710         MOVE "L <= 0" TO WFL-EXC-PRT-REASON
+016720     END-IF.
+016730     IF WFL-OPTION = "VOLUMEN"
+016740         IF WFL-B NOT > 0
+016750             MOVE "N" TO WFL-VALID-SWITCH
+016760             MOVE "B <= 0" TO WFL-EXC-PRT-REASON
+016770         END-IF
+016780         IF WFL-H NOT > 0
+016790             MOVE "N" TO WFL-VALID-SWITCH
+016800             MOVE "H <= 0" TO WFL-EXC-PRT-REASON
+016810         END-IF
+016820     END-IF.
+016830     IF NOT WFL-IS-VALID
+016835         MOVE "REJECTED -" TO WFL-EXC-PRT-LABEL
+016840         PERFORM 2500-WRITE-EXC THRU 2500-WRITE-EXC-EXIT
+016850     END-IF.
+016860 2400-VALIDATE-WFL-EXIT.
+016870     EXIT.
+016880
+016890 2500-WRITE-EXC.
+016910     MOVE WFL-L          TO WFL-EXC-PRT-L.
+016920     MOVE WFL-B          TO WFL-EXC-PRT-B.
+016930     MOVE WFL-H          TO WFL-EXC-PRT-H.
+016940     MOVE WFL-EXC-PRT-LINE TO WFL-EXC-LINE.
+016950     WRITE WFL-EXC-LINE.
+016960 2500-WRITE-EXC-EXIT.
+016970     EXIT.
+016700
+016800 3100-UPDATE-MIN-MAX.
+016810     IF WFL-OPTION = "FLAECHE"
+016820         IF CTL-IS-FIRST-FLAECHE
+016830             MOVE WFL-CUR-RESULT TO CTL-MIN-FLAECHE
+016840             MOVE WFL-CUR-RESULT TO CTL-MAX-FLAECHE
+016850             MOVE "N" TO CTL-FIRST-FL-SWITCH
+016860         ELSE
+016870             IF WFL-CUR-RESULT < CTL-MIN-FLAECHE
+016880                 MOVE WFL-CUR-RESULT TO CTL-MIN-FLAECHE
+016890             END-IF
+016900             IF WFL-CUR-RESULT > CTL-MAX-FLAECHE
+016910                 MOVE WFL-CUR-RESULT TO CTL-MAX-FLAECHE
+016920             END-IF
+016930         END-IF
+016940     ELSE
+016950         IF CTL-IS-FIRST-VOLUMEN
+017000             MOVE WFL-CUR-RESULT TO CTL-MIN-VOLUMEN
+017100             MOVE WFL-CUR-RESULT TO CTL-MAX-VOLUMEN
+017200             MOVE "N" TO CTL-FIRST-VOL-SWITCH
+017300         ELSE
+017400             IF WFL-CUR-RESULT < CTL-MIN-VOLUMEN
+017500                 MOVE WFL-CUR-RESULT TO CTL-MIN-VOLUMEN
+017600             END-IF
+017700             IF WFL-CUR-RESULT > CTL-MAX-VOLUMEN
+017800                 MOVE WFL-CUR-RESULT TO CTL-MAX-VOLUMEN
+017810             END-IF
+017820         END-IF
+018000     END-IF.
+018100 3100-UPDATE-MIN-MAX-EXIT.
+018200     EXIT.
+018300
+018400 7000-WRITE-CTL-HDR.
+018500     MOVE SPACES TO WFL-CTL-HDR-LINE.
+018600     MOVE "BATCH CONTROL HDR - " TO WFL-HDR-LABEL.
+018700     MOVE CTL-PROGRAM-ID         TO WFL-HDR-PROGRAM.
+018800     MOVE CTL-RUN-DATE           TO WFL-HDR-DATE.
+018900     MOVE WFL-CTL-HDR-LINE       TO WFL-CTL-LINE.
+019000     WRITE WFL-CTL-LINE.
+019100 7000-WRITE-CTL-HDR-EXIT.
+019200     EXIT.
+019300
+019400 7100-WRITE-CTL-TRL.
+019500     MOVE SPACES TO WFL-CTL-TRL-LINE.
+019600     MOVE "CONTROL TRL -"  TO WFL-TRL-LABEL.
+019700     MOVE CTL-RECORD-COUNT TO WFL-TRL-COUNT.
+019800     MOVE CTL-TOTAL-VOLUME TO WFL-TRL-VOL.
+019900     MOVE CTL-TOTAL-SURFACE TO WFL-TRL-SURF.
+019910     MOVE CTL-MIN-FLAECHE  TO WFL-TRL-MIN-FL.
+019920     MOVE CTL-MAX-FLAECHE  TO WFL-TRL-MAX-FL.
+019930     MOVE CTL-MIN-VOLUMEN  TO WFL-TRL-MIN-VOL.
+019940     MOVE CTL-MAX-VOLUMEN  TO WFL-TRL-MAX-VOL.
+020200     MOVE WFL-CTL-TRL-LINE TO WFL-CTL-LINE.
+020300     WRITE WFL-CTL-LINE.
+020400 7100-WRITE-CTL-TRL-EXIT.
+020500     EXIT.
+020550
+020560 7200-WRITE-CHECKPOINT.
+020570     MOVE SPACES            TO WFL-CHK-PRT-LINE.
+020580     MOVE WFL-RECORDS-READ  TO CHK-PRT-RECNUM.
+020590     MOVE CTL-RECORD-COUNT  TO CHK-PRT-COUNT.
+020600     MOVE CTL-TOTAL-VOLUME  TO CHK-PRT-VOL.
+020610     MOVE CTL-TOTAL-SURFACE TO CHK-PRT-SURF.
+020611     MOVE CTL-MIN-FLAECHE   TO CHK-PRT-MIN-FL.
+020612     MOVE CTL-MAX-FLAECHE   TO CHK-PRT-MAX-FL.
+020613     MOVE CTL-MIN-VOLUMEN   TO CHK-PRT-MIN-VOL.
+020614     MOVE CTL-MAX-VOLUMEN   TO CHK-PRT-MAX-VOL.
+020615     MOVE CTL-FIRST-FL-SWITCH  TO CHK-PRT-FIRST-FL-SW.
+020616     MOVE CTL-FIRST-VOL-SWITCH TO CHK-PRT-FIRST-VOL-SW.
+020645     MOVE "N"               TO CHK-PRT-COMPLETE-SW.
+020650     MOVE WFL-CHK-PRT-LINE  TO WFL-CHK-LINE.
+020660     WRITE WFL-CHK-LINE.
+020670 7200-WRITE-CHECKPOINT-EXIT.
+020680     EXIT.
+020681
+020682 7300-CHK-COMPLETE.
+020683     MOVE SPACES            TO WFL-CHK-PRT-LINE.
+020684     MOVE WFL-RECORDS-READ  TO CHK-PRT-RECNUM.
+020685     MOVE CTL-RECORD-COUNT  TO CHK-PRT-COUNT.
+020686     MOVE CTL-TOTAL-VOLUME  TO CHK-PRT-VOL.
+020687     MOVE CTL-TOTAL-SURFACE TO CHK-PRT-SURF.
+020687     MOVE CTL-MIN-FLAECHE   TO CHK-PRT-MIN-FL.
+020688     MOVE CTL-MAX-FLAECHE   TO CHK-PRT-MAX-FL.
+020688     MOVE CTL-MIN-VOLUMEN   TO CHK-PRT-MIN-VOL.
+020689     MOVE CTL-MAX-VOLUMEN   TO CHK-PRT-MAX-VOL.
+020690     MOVE CTL-FIRST-FL-SWITCH  TO CHK-PRT-FIRST-FL-SW.
+020690     MOVE CTL-FIRST-VOL-SWITCH TO CHK-PRT-FIRST-VOL-SW.
+020691     MOVE "Y"               TO CHK-PRT-COMPLETE-SW.
+020692     MOVE WFL-CHK-PRT-LINE  TO WFL-CHK-LINE.
+020693     WRITE WFL-CHK-LINE.
+020694 7300-CHK-COMPLETE-EXIT.
+020695     EXIT.
+020696
+020700 8000-TERM.
+020800     PERFORM 7100-WRITE-CTL-TRL THRU 7100-WRITE-CTL-TRL-EXIT.
+020810     PERFORM 7300-CHK-COMPLETE THRU 7300-CHK-COMPLETE-EXIT.
+020900     CLOSE WFL-INPUT-FILE.
+021000     CLOSE WFL-REPORT-FILE.
+021100     CLOSE WFL-CTL-FILE.
+021150     CLOSE WFL-EXC-FILE.
+021160     CLOSE WFL-CHK-FILE.
+021200 8000-TERM-EXIT.
+021300     EXIT.
+021400
+021500 END PROGRAM BEDINGUNGEN.
