@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    CTLTOT.CPY
+      *    SHARED BATCH CONTROL-TOTALS RECORD. CARRIED IN WORKING-
+      *    STORAGE BY ANY PROGRAM THAT PROCESSES A MULTI-RECORD INPUT
+      *    FILE, ACCUMULATED AS RECORDS ARE PROCESSED AND PRINTED AS A
+      *    HEADER/TRAILER CONTROL REPORT AT END OF JOB.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JH    ORIGINAL COPYBOOK.
+      *    2026-08-09 JH    SPLIT THE SINGLE MIN/MAX PAIR INTO SEPARATE
+      *                     FLAECHE AND VOLUMEN PAIRS, EACH WITH ITS OWN
+      *                     FIRST-RESULT SWITCH, SO A BATCH MIXING BOTH
+      *                     OPTIONS DOESN'T COMPARE AN AREA AGAINST A
+      *                     VOLUME AS IF THEY WERE THE SAME UNIT.
+      ******************************************************************
+       01  CTL-CONTROL-TOTALS.
+           05 CTL-PROGRAM-ID      PIC X(12).
+           05 CTL-RUN-DATE        PIC X(08).
+           05 CTL-RECORD-COUNT    PIC 9(07)      VALUE ZERO.
+           05 CTL-TOTAL-VOLUME    PIC S9(07)V9(02) VALUE ZERO.
+           05 CTL-TOTAL-SURFACE   PIC S9(07)V9(02) VALUE ZERO.
+           05 CTL-MIN-FLAECHE     PIC S9(07)V9(02) VALUE ZERO.
+           05 CTL-MAX-FLAECHE     PIC S9(07)V9(02) VALUE ZERO.
+           05 CTL-MIN-VOLUMEN     PIC S9(07)V9(02) VALUE ZERO.
+           05 CTL-MAX-VOLUMEN     PIC S9(07)V9(02) VALUE ZERO.
+           05 CTL-FIRST-FL-SWITCH PIC X(01)      VALUE "Y".
+              88 CTL-IS-FIRST-FLAECHE VALUE "Y".
+           05 CTL-FIRST-VOL-SWITCH PIC X(01)      VALUE "Y".
+              88 CTL-IS-FIRST-VOLUMEN VALUE "Y".
