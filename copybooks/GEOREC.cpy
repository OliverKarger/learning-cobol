@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    GEOREC.CPY
+      *    INPUT RECORD LAYOUT FOR THE GEOMETRIE DISPATCHER. ONE RECORD
+      *    PER SHAPE TO BE CALCULATED, KEYED BY A SHAPE-TYPE CODE THAT
+      *    TELLS GEOMETRIE WHICH CALLABLE SUBPROGRAM TO INVOKE.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JH    ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  GEO-INPUT-RECORD.
+           05 GEO-SHAPE-TYPE      PIC X(06).
+              88 GEO-IS-CUBE      VALUE "CUBE  ".
+              88 GEO-IS-SPHERE    VALUE "SPHERE".
+           05 GEO-DIM-1           PIC S9(4)V9(2).
+           05 GEO-DIM-2           PIC S9(4)V9(2).
+           05 GEO-DIM-3           PIC S9(4)V9(2).
+           05 GEO-OPTION          PIC X(10).
