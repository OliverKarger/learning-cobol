@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    KOEREC.CPY
+      *    INPUT RECORD LAYOUT FOR THE KOERPER BATCH RUN. ONE RECORD
+      *    PER SOLID TO BE CALCULATED, KEYED BY A SHAPE-TYPE CODE THAT
+      *    TELLS KOERPER WHICH FORMULA SUBPROGRAM TO DISPATCH TO.
+      *
+      *    FOR CYLINDER AND CONE, KOE-DIM-1 IS THE RADIUS. FOR PYRAMID,
+      *    KOE-DIM-1 IS THE SQUARE BASE SIDE LENGTH. KOE-DIM-2 IS THE
+      *    HEIGHT IN ALL THREE CASES.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JH    ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  KOE-INPUT-RECORD.
+           05 KOE-SHAPE-TYPE      PIC X(08).
+              88 KOE-IS-CYLINDER  VALUE "CYLINDER".
+              88 KOE-IS-CONE      VALUE "CONE    ".
+              88 KOE-IS-PYRAMID   VALUE "PYRAMID ".
+           05 KOE-DIM-1           PIC S9(4)V9(2).
+           05 KOE-DIM-2           PIC S9(4)V9(2).
+           05 KOE-OPTION          PIC X(10).
