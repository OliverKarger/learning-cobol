@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    WFLREC.CPY
+      *    INPUT RECORD LAYOUT FOR THE BEDINGUNGEN WUERFEL BATCH RUN.
+      *    ONE RECORD PER FABRICATION ORDER LINE, L/B/H PLUS THE
+      *    FLAECHE-OR-VOLUMEN OPTION SWITCH.
+      *
+      *    MOD HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JH    ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  WFL-INPUT-RECORD.
+           05 WFL-L              PIC S9(4)V9(2).
+           05 WFL-B              PIC S9(4)V9(2).
+           05 WFL-H              PIC S9(4)V9(2).
+           05 WFL-OPTION         PIC X(10).
