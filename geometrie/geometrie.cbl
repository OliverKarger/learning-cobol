@@ -0,0 +1,281 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GEOMETRIE.
+000300 AUTHOR. J HOFFMANN.
+000400 INSTALLATION. FABRIKATIONSPLANUNG.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 2026-08-08 JH    ORIGINAL DISPATCHER. READS A SHAPE-TYPE-CODED
+001100*                  TRANSACTION FILE AND CALLS WFLCALC OR KUGCALC
+001200*                  PER RECORD, APPENDING EVERY INVOCATION TO AN
+001300*                  AUDIT-TRAIL FILE SO A CUBE OR SPHERE RESULT
+001400*                  THAT FED A BUSINESS DECISION CAN BE TRACED
+001500*                  BACK TO ITS INPUTS.
+001550* 2026-08-08 JH    WFLCALC/KUGCALC NOW RETURN CODE 12 ON A RESULT
+001560*                  THAT OVERFLOWED PIC S9(4)V9(2). FLAGGED ON THE
+001570*                  REPORT LINE RATHER THAN PRINTED AS IF IT WERE A
+001580*                  GOOD RESULT; THE AUDIT LINE IS STILL WRITTEN
+001590*                  EITHER WAY SO THE ATTEMPT IS TRACEABLE.
+001610* 2026-08-08 JH    ADDED A VALIDATION STEP REJECTING ANY DIMENSION
+001611*                  <= 0 BEFORE WFLCALC/KUGCALC IS CALLED, SAME AS
+001612*                  BEDINGUNGEN/VARS, SO A BAD TRANSACTION IS
+001613*                  FLAGGED "ABGELEHNT" INSTEAD OF BEING HANDED TO
+001614*                  THE FORMULA AND REPORTED AS IF IT WERE GOOD.
+001615* 2026-08-08 JH    SET RETURN-CODE 16 AND SKIP THE PROCESSING LOOP
+001616*                  AND 8000-TERM WHEN GEOIN CANNOT BE OPENED,
+001617*                  SAME AS BEDINGUNGEN/VARS, INSTEAD OF FALLING
+001618*                  THROUGH TO CLOSE REPORT/AUDIT FILES THAT WERE
+001619*                  NEVER OPENED.
+001620* 2026-08-08 JH    THE AUDIT TRAIL ONLY RECORDED GEO-DIM-1. FOR A
+001621*                  CUBE, GEO-DIM-2/GEO-DIM-3 (B AND H) WERE SILENTLY
+001622*                  DROPPED FROM THE AUDIT LINE. ADDED AUD-DIM-2 AND
+001623*                  AUD-DIM-3 SO ALL THREE INPUT DIMENSIONS ARE
+001624*                  TRACEABLE, NOT JUST THE FIRST.
+001626* 2026-08-08 JH    GEOAUD WAS ALWAYS OPENED OUTPUT, WHICH TRUNCATES
+001627*                  ON EVERY RUN - THE SECOND INVOCATION ERASED ALL
+001628*                  PRIOR AUDIT HISTORY, LEAVING NOTHING TO CHECK A
+001629*                  CUBE OR SPHERE RESULT AGAINST AFTER THE FIRST
+001630*                  RUN. NOW TRIES EXTEND FIRST AND FALLS BACK TO
+001631*                  OUTPUT ONLY WHEN GEOAUD DOESN'T EXIST YET, SO
+001632*                  THE AUDIT TRAIL ACTUALLY ACCUMULATES ACROSS RUNS.
+001632* 2026-08-08 JH    GEO-PRT-LABEL WAS TOO NARROW FOR "UNGUELTIGER TYP"
+001633*                  AND "UNGUELTIGE OPTION", TRUNCATING THE LAST WORD
+001634*                  OFF BOTH ON THE PRINTED REPORT LINE. WIDENED TO
+001635*                  FIT THE LONGER LITERAL WHOLE.
+001636*-----------------------------------------------------------------
+001700
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. GENERIC.
+002100 OBJECT-COMPUTER. GENERIC.
+002200
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT GEO-INPUT-FILE ASSIGN TO "GEOIN"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS GEO-INPUT-STATUS.
+002800
+002900     SELECT GEO-REPORT-FILE ASSIGN TO "GEOOUT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS GEO-REPORT-STATUS.
+003200
+003300     SELECT GEO-AUDIT-FILE ASSIGN TO "GEOAUD"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS GEO-AUDIT-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  GEO-INPUT-FILE
+004000     RECORD CONTAINS 34 CHARACTERS.
+004100     COPY GEOREC.
+004200
+004300 FD  GEO-REPORT-FILE
+004400     RECORD CONTAINS 80 CHARACTERS.
+004500 01  GEO-REPORT-LINE           PIC X(80).
+004600
+004700 FD  GEO-AUDIT-FILE
+004800     RECORD CONTAINS 100 CHARACTERS.
+004900 01  GEO-AUDIT-LINE            PIC X(100).
+005000
+005100 WORKING-STORAGE SECTION.
+005200 01  GEO-INPUT-STATUS      PIC X(02).
+005300     88 GEO-INPUT-OK       VALUE "00".
+005400     88 GEO-INPUT-EOF      VALUE "10".
+005500
+005600 01  GEO-REPORT-STATUS     PIC X(02).
+005700     88 GEO-REPORT-OK      VALUE "00".
+005800
+005900 01  GEO-AUDIT-STATUS      PIC X(02).
+006000     88 GEO-AUDIT-OK       VALUE "00".
+006100
+006200 01  GEO-SWITCHES.
+006300     05 GEO-EOF-SWITCH     PIC X(01) VALUE "N".
+006400        88 GEO-AT-EOF      VALUE "Y".
+006450     05 GEO-VALID-SWITCH   PIC X(01) VALUE "Y".
+006460        88 GEO-IS-VALID    VALUE "Y".
+006470     05 GEO-ABORT-SWITCH   PIC X(01) VALUE "N".
+006480        88 GEO-ABORT       VALUE "Y".
+006500
+006600 01  GEO-RESULT-AREA.
+006700     05 GEO-RESULT         PIC S9(4)V9(2).
+006800     05 GEO-RETURN-CODE    PIC S9(4) COMP.
+006900     05 GEO-SUBPROGRAM     PIC X(08).
+007000
+007100 01  GEO-TIME-STAMP.
+007200     05 GEO-TS-DATE        PIC X(08).
+007300     05 GEO-TS-TIME        PIC X(08).
+007400
+007500 01  GEO-PRINT-LINE.
+007600     05 GEO-PRT-TYPE       PIC X(08).
+007700     05 GEO-PRT-LABEL      PIC X(18).
+007800     05 GEO-PRT-RESULT     PIC -(5)9.99.
+007900     05 GEO-PRT-DETAIL     PIC X(10).
+008000     05 FILLER             PIC X(35).
+008100
+008200 01  GEO-AUDIT-GROUP.
+008300     05 AUD-TIMESTAMP      PIC X(16).
+008400     05 FILLER             PIC X(02).
+008500     05 AUD-PROGRAM        PIC X(08).
+008600     05 FILLER             PIC X(02).
+008700     05 AUD-SHAPE-TYPE     PIC X(06).
+008800     05 FILLER             PIC X(02).
+008900     05 AUD-DIM-1          PIC -(5)9.99.
+008910     05 FILLER             PIC X(02).
+008920     05 AUD-DIM-2          PIC -(5)9.99.
+008930     05 FILLER             PIC X(02).
+008940     05 AUD-DIM-3          PIC -(5)9.99.
+009000     05 FILLER             PIC X(02).
+009100     05 AUD-OPTION         PIC X(10).
+009200     05 FILLER             PIC X(02).
+009300     05 AUD-RESULT         PIC -(5)9.99.
+009400     05 FILLER             PIC X(10).
+009500
+009600 PROCEDURE DIVISION.
+009700
+009800 0000-MAIN.
+009900     PERFORM 1000-INIT THRU 1000-INIT-EXIT.
+009910     IF NOT GEO-ABORT
+010000         PERFORM 2000-PROC-REC THRU 2000-PROC-REC-EXIT
+010100             UNTIL GEO-AT-EOF
+010150         PERFORM 8000-TERM THRU 8000-TERM-EXIT
+010160     END-IF.
+010300     STOP RUN.
+010400
+010500 1000-INIT.
+010600     OPEN INPUT GEO-INPUT-FILE.
+010700     IF NOT GEO-INPUT-OK
+010800         DISPLAY "GEOMETRIE: UNABLE TO OPEN GEOIN, STATUS "
+010900             GEO-INPUT-STATUS
+011000         MOVE "Y" TO GEO-EOF-SWITCH
+011010         MOVE "Y" TO GEO-ABORT-SWITCH
+011020         MOVE 16 TO RETURN-CODE
+011100         GO TO 1000-INIT-EXIT
+011200     END-IF.
+011300     OPEN OUTPUT GEO-REPORT-FILE.
+011302     IF NOT GEO-REPORT-OK
+011304         DISPLAY "GEOMETRIE: UNABLE TO OPEN GEOOUT, STATUS "
+011305             GEO-REPORT-STATUS
+011306         MOVE "Y" TO GEO-ABORT-SWITCH
+011307         MOVE 16 TO RETURN-CODE
+011308         GO TO 1000-INIT-EXIT
+011309     END-IF.
+011310     OPEN EXTEND GEO-AUDIT-FILE.
+011320     IF NOT GEO-AUDIT-OK
+011330         OPEN OUTPUT GEO-AUDIT-FILE
+011332         IF NOT GEO-AUDIT-OK
+011334             DISPLAY "GEOMETRIE: UNABLE TO OPEN GEOAUD, STATUS "
+011336                 GEO-AUDIT-STATUS
+011338             MOVE "Y" TO GEO-ABORT-SWITCH
+011339             MOVE 16 TO RETURN-CODE
+011340             GO TO 1000-INIT-EXIT
+011342         END-IF
+011344     END-IF.
+011500     PERFORM 2100-READ-IN THRU 2100-READ-IN-EXIT.
+011600 1000-INIT-EXIT.
+011700     EXIT.
+011800
+011900 2000-PROC-REC.
+012000     PERFORM 3000-DISPATCH THRU 3000-DISPATCH-EXIT.
+012100     PERFORM 2100-READ-IN THRU 2100-READ-IN-EXIT.
+012200 2000-PROC-REC-EXIT.
+012300     EXIT.
+012400
+012500 2100-READ-IN.
+012600     READ GEO-INPUT-FILE
+012700         AT END
+012800             MOVE "Y" TO GEO-EOF-SWITCH
+012900     END-READ.
+013000 2100-READ-IN-EXIT.
+013100     EXIT.
+013200
+013300 3000-DISPATCH.
+013400     MOVE SPACES TO GEO-PRINT-LINE.
+013450     MOVE "NONE"     TO GEO-SUBPROGRAM.
+013460     MOVE 0          TO GEO-RESULT.
+013470     MOVE 0          TO GEO-RETURN-CODE.
+013480     MOVE GEO-SHAPE-TYPE TO GEO-PRT-TYPE.
+013490     IF NOT GEO-IS-CUBE AND NOT GEO-IS-SPHERE
+013495         MOVE "UNGUELTIGER TYP" TO GEO-PRT-LABEL
+013496         MOVE GEO-SHAPE-TYPE    TO GEO-PRT-DETAIL
+013497         MOVE 8 TO GEO-RETURN-CODE
+013498         GO TO 3000-DISPATCH-WRITE
+013499     END-IF.
+013500     PERFORM 2400-VALIDATE-GEO THRU 2400-VALIDATE-GEO-EXIT.
+013510     IF NOT GEO-IS-VALID
+013520         MOVE "ABGELEHNT" TO GEO-PRT-LABEL
+013530         MOVE GEO-OPTION  TO GEO-PRT-DETAIL
+013540         GO TO 3000-DISPATCH-WRITE
+013550     END-IF.
+013600     IF GEO-IS-CUBE
+013700         MOVE "WFLCALC" TO GEO-SUBPROGRAM
+013800         CALL "WFLCALC" USING GEO-DIM-1 GEO-DIM-2 GEO-DIM-3
+013900             GEO-OPTION GEO-RESULT GEO-RETURN-CODE
+014000     ELSE
+014100         MOVE "KUGCALC" TO GEO-SUBPROGRAM
+014200         CALL "KUGCALC" USING GEO-DIM-1 GEO-OPTION GEO-RESULT
+014300             GEO-RETURN-CODE
+014400     END-IF.
+015100     IF GEO-RETURN-CODE = 0
+015200         MOVE GEO-OPTION  TO GEO-PRT-LABEL
+015300         MOVE GEO-RESULT  TO GEO-PRT-RESULT
+015400     ELSE
+015500         IF GEO-RETURN-CODE = 4
+015600             MOVE "UNGUELTIGE OPTION" TO GEO-PRT-LABEL
+015700             MOVE GEO-OPTION          TO GEO-PRT-DETAIL
+015750         ELSE
+015760             IF GEO-RETURN-CODE = 12
+015770                 MOVE "UEBERLAUF" TO GEO-PRT-LABEL
+015780             END-IF
+015800         END-IF
+015900     END-IF.
+015950 3000-DISPATCH-WRITE.
+016000     MOVE GEO-PRINT-LINE TO GEO-REPORT-LINE.
+016100     WRITE GEO-REPORT-LINE.
+016200     PERFORM 7000-WRITE-AUDIT THRU 7000-WRITE-AUDIT-EXIT.
+016300 3000-DISPATCH-EXIT.
+016400     EXIT.
+016450
+016460 2400-VALIDATE-GEO.
+016470     MOVE "Y" TO GEO-VALID-SWITCH.
+016480     IF GEO-DIM-1 NOT > 0
+016490         MOVE "N" TO GEO-VALID-SWITCH
+016500     END-IF.
+016510     IF GEO-IS-CUBE
+016520         IF GEO-DIM-2 NOT > 0
+016530             MOVE "N" TO GEO-VALID-SWITCH
+016540         END-IF
+016550         IF GEO-DIM-3 NOT > 0
+016560             MOVE "N" TO GEO-VALID-SWITCH
+016570         END-IF
+016580     END-IF.
+016590 2400-VALIDATE-GEO-EXIT.
+016600     EXIT.
+016500
+016600 7000-WRITE-AUDIT.
+016700     MOVE SPACES TO GEO-AUDIT-GROUP.
+016800     ACCEPT GEO-TS-DATE FROM DATE YYYYMMDD.
+016900     ACCEPT GEO-TS-TIME FROM TIME.
+017000     STRING GEO-TS-DATE GEO-TS-TIME
+017100         DELIMITED BY SIZE INTO AUD-TIMESTAMP.
+017200     MOVE GEO-SUBPROGRAM TO AUD-PROGRAM.
+017300     MOVE GEO-SHAPE-TYPE TO AUD-SHAPE-TYPE.
+017400     MOVE GEO-DIM-1      TO AUD-DIM-1.
+017410     MOVE GEO-DIM-2      TO AUD-DIM-2.
+017420     MOVE GEO-DIM-3      TO AUD-DIM-3.
+017500     MOVE GEO-OPTION     TO AUD-OPTION.
+017600     MOVE GEO-RESULT     TO AUD-RESULT.
+017700     MOVE GEO-AUDIT-GROUP TO GEO-AUDIT-LINE.
+017800     WRITE GEO-AUDIT-LINE.
+017900 7000-WRITE-AUDIT-EXIT.
+018000     EXIT.
+018100
+018200 8000-TERM.
+018300     CLOSE GEO-INPUT-FILE.
+018400     CLOSE GEO-REPORT-FILE.
+018500     CLOSE GEO-AUDIT-FILE.
+018600 8000-TERM-EXIT.
+018700     EXIT.
+018800
+018900 END PROGRAM GEOMETRIE.
