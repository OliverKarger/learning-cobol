@@ -0,0 +1,77 @@
+//BEDPROC PROC
+//*-------------------------------------------------------------
+//* CATALOGED PROCEDURE - RUN BEDINGUNGEN (CUBE SPECS)
+//* AUTHOR:      J HOFFMANN
+//* INSTALLATION: FABRIKATIONSPLANUNG
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* 2026-08-08 JH    ORIGINAL PROC FOR THE NIGHTLY BATCH CYCLE.
+//* 2026-08-08 JH    WFLOUT/WFLCTL/WFLEXC DO NOT NEED MOD - ONLY
+//*                  WFLCHK DOES, FOR A SAME-NIGHT RESTART. UNDER
+//*                  DISP=MOD, BEDINGUNGEN'S OWN "OPEN OUTPUT" ON A
+//*                  FRESH (NON-RESTART) RUN DOES NOT TRUNCATE EITHER
+//*                  - IT BEHAVES LIKE OPEN EXTEND - SO WFLOUT/WFLCTL/
+//*                  WFLEXC WOULD GROW FOREVER AND MIX EVERY NIGHT'S
+//*                  CUBE DATA TOGETHER, DEFEATING THE PER-RUN CONTROL
+//*                  REPORT THESE FILES EXIST FOR. ADDED A BEDDEL STEP
+//*                  THAT SCRATCHES THOSE THREE DSNS (DISP=(MOD,DELETE)
+//*                  ON AN IEFBR14 STEP - A NO-OP IF THE DSN ISN'T
+//*                  CATALOGED YET) BEFORE THE BED STEP RUNS, SO THE
+//*                  BED STEP'S OWN DISP=MOD ON THOSE THREE DDS ALWAYS
+//*                  SEES A FRESH, UNCATALOGED DATA SET AND BEDINGUNGEN'S
+//*                  "OPEN OUTPUT" STARTS EACH ONE FROM EMPTY, THE SAME
+//*                  AS DISP=NEW WOULD, WITHOUT RISKING A DUPLICATE-DSN
+//*                  ALLOCATION FAILURE ON A RESTART NIGHT WHERE THE BED
+//*                  STEP ITSELF RE-RUNS. WFLCHK IS DELIBERATELY LEFT
+//*                  OUT OF BEDDEL - A SAME-NIGHT RESTART NEEDS IT TO
+//*                  STILL HOLD THE PRIOR ATTEMPT'S CHECKPOINT.
+//* 2026-08-09 JH    WFLCHK WAS NEVER SCRATCHED ONCE A NIGHT'S RUN
+//*                  COMPLETED CLEANLY, SO EVERY NIGHT'S COMPLETION
+//*                  RECORD PILED UP ON TOP OF THE LAST IN THE SAME
+//*                  1-TRACK DATA SET, GROWING IT FOREVER AND SLOWING
+//*                  DOWN 1050-CHECK-RESTART'S SEQUENTIAL SCAN A LITTLE
+//*                  MORE EACH NIGHT. ADDED THE BEDCHKX STEP BELOW,
+//*                  RUN ONLY WHEN BED ENDS WITH RETURN-CODE 0 (COND=
+//*                  (0,NE,BED) BYPASSES IT ON ANY NONZERO BED RC), TO
+//*                  SCRATCH WFLCHK THE SAME WAY BEDDEL SCRATCHES
+//*                  WFLOUT/WFLCTL/WFLEXC. A BED FAILURE LEAVES WFLCHK
+//*                  UNTOUCHED SO A SAME-NIGHT RESTART STILL FINDS ITS
+//*                  CHECKPOINT.
+//*
+//* WFLCHK IS NOT TRUNCATED BY THE BED STEP ITSELF - UNDER DISP=MOD
+//* OPEN OUTPUT ONLY POSITIONS AT END-OF-FILE, IT DOES NOT TRUNCATE.
+//* BEDINGUNGEN DOES NOT RELY ON THE DATASET BEING EMPTY TO TELL A
+//* FRESH RUN FROM A RESTART - IT WRITES AN EXPLICIT COMPLETION FLAG TO
+//* THE LAST CHECKPOINT RECORD OF EVERY CLEAN RUN AND CHECKS THAT FLAG
+//* ON STARTUP INSTEAD. THE BEDCHKX STEP BELOW IS WHAT ACTUALLY RESETS
+//* THE DATA SET FOR THE NEXT NIGHT, AND ONLY DOES SO AFTER BED HAS
+//* ALREADY FINISHED CLEANLY.
+//*-------------------------------------------------------------
+//BEDDEL  EXEC PGM=IEFBR14
+//WFLOUT   DD  DISP=(MOD,DELETE),DSN=FPL.NIGHTLY.WFLOUT,
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE)
+//WFLCTL   DD  DISP=(MOD,DELETE),DSN=FPL.NIGHTLY.WFLCTL,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//WFLEXC   DD  DISP=(MOD,DELETE),DSN=FPL.NIGHTLY.WFLEXC,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//BED     EXEC PGM=BEDINGUNGEN,REGION=0M
+//STEPLIB  DD  DISP=SHR,DSN=FPL.PROD.LOADLIB
+//WFLIN    DD  DISP=SHR,DSN=FPL.NIGHTLY.WFLIN
+//WFLOUT   DD  DISP=(MOD,CATLG,DELETE),DSN=FPL.NIGHTLY.WFLOUT,
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//WFLCTL   DD  DISP=(MOD,CATLG,DELETE),DSN=FPL.NIGHTLY.WFLCTL,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=8000)
+//WFLEXC   DD  DISP=(MOD,CATLG,DELETE),DSN=FPL.NIGHTLY.WFLEXC,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//WFLCHK   DD  DISP=(MOD,CATLG,DELETE),DSN=FPL.NIGHTLY.WFLCHK,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//BEDCHKX EXEC PGM=IEFBR14,COND=(0,NE,BED)
+//WFLCHK   DD  DISP=(MOD,DELETE),DSN=FPL.NIGHTLY.WFLCHK,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE)
+//        PEND
