@@ -0,0 +1,27 @@
+//NITEBAT JOB (ACCTNO),'NIGHTLY GEOMETRY BATCH',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* NIGHTLY BATCH CYCLE - CUBE (BEDINGUNGEN) AND SPHERE (VARS)
+//* SPECS FOR THE FABRICATION FLOOR.
+//* AUTHOR:      J HOFFMANN
+//* INSTALLATION: FABRIKATIONSPLANUNG
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* 2026-08-08 JH    ORIGINAL NIGHTLY JOB STREAM. STEP020 (VARS)
+//*                  ONLY RUNS WHEN STEP010 (BEDINGUNGEN) COMES
+//*                  BACK WITH A RETURN CODE OF 4 OR LESS, SO A
+//*                  FAILED BEDINGUNGEN STEP (RETURN-CODE 16 WHEN
+//*                  WFLIN CANNOT BE OPENED) DOES NOT LET VARS RUN
+//*                  AND PRODUCE A CONTROL REPORT AGAINST A NIGHT
+//*                  WHERE THE CUBE SIDE NEVER RAN AT ALL.
+//*-------------------------------------------------------------
+//PROCLIB  JCLLIB ORDER=(FPL.PROD.PROCLIB)
+//*
+//STEP010 EXEC PROC=BEDPROC
+//*
+//IFSTEP1  IF (STEP010.BED.RC <= 4) THEN
+//STEP020 EXEC PROC=VARPROC
+//        ELSE
+//STEP020 EXEC PGM=IEFBR14
+//ENDIFST1 ENDIF
