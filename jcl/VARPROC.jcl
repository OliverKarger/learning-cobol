@@ -0,0 +1,54 @@
+//VARPROC PROC
+//*-------------------------------------------------------------
+//* CATALOGED PROCEDURE - RUN VARS (SPHERE SPECS)
+//* AUTHOR:      J HOFFMANN
+//* INSTALLATION: FABRIKATIONSPLANUNG
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* 2026-08-08 JH    ORIGINAL PROC FOR THE NIGHTLY BATCH CYCLE.
+//* 2026-08-08 JH    ADDED VARDEL STEP TO SCRATCH VARSOUT/KUGCTL/
+//*                  KUGEXC BEFORE THE VARS STEP RUNS. DISP=NEW ON
+//*                  THE VARS STEP ONLY SUCCEEDS THE FIRST NIGHT -
+//*                  ONCE THESE DSNS ARE CATALOGED, EVERY SUBSEQUENT
+//*                  NIGHT'S DISP=NEW WOULD FAIL AS A DUPLICATE
+//*                  DATA-SET-NAME ALLOCATION. DISP=(MOD,DELETE) ON
+//*                  AN IEFBR14 STEP DELETES THE CATALOG ENTRY IF IT
+//*                  EXISTS AND IS A NO-OP IF IT DOESN'T (MOD FALLS
+//*                  BACK TO NEW-STYLE ALLOCATION WHEN THE DATA SET
+//*                  IS ABSENT), SO THE VARS STEP'S DISP=NEW ALWAYS
+//*                  SEES A CLEAN CATALOG, EVERY NIGHT.
+//*
+//* VARSIN IS THE CSV FEED SUPPLIED BY ENGINEERING; VARSOUT IS THE
+//* CSV OF COMPUTED RESULTS THEIR DOWNSTREAM TOOLING PICKS UP.
+//*
+//* VARS HAS NO CHECKPOINT/RESTART LOGIC - 1000-INIT ALWAYS DOES A
+//* PLAIN OPEN OUTPUT AGAINST VARSOUT/KUGCTL/KUGEXC EVERY RUN, SO
+//* THESE DDS MUST START EACH NIGHT NOT CATALOGED AT ALL. DISP=MOD
+//* WOULD POSITION AN EXISTING DATASET AT END-OF-FILE REGARDLESS OF
+//* THE PROGRAM'S OWN OPEN MODE, TURNING EVERY NIGHT'S RUN INTO AN
+//* APPEND ONTO THE PRIOR NIGHT'S OUTPUT INSTEAD OF A FRESH REPORT -
+//* SEE THE VARDEL STEP ABOVE FOR HOW A FRESH DATA SET IS GUARANTEED
+//* WITHOUT A GDG.
+//*-------------------------------------------------------------
+//VARDEL  EXEC PGM=IEFBR14
+//VARSOUT  DD  DISP=(MOD,DELETE),DSN=FPL.NIGHTLY.VARSOUT,
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE)
+//KUGCTL   DD  DISP=(MOD,DELETE),DSN=FPL.NIGHTLY.KUGCTL,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//KUGEXC   DD  DISP=(MOD,DELETE),DSN=FPL.NIGHTLY.KUGEXC,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//VARS    EXEC PGM=VARS,REGION=0M
+//STEPLIB  DD  DISP=SHR,DSN=FPL.PROD.LOADLIB
+//VARSIN   DD  DISP=SHR,DSN=FPL.NIGHTLY.VARSIN
+//VARSOUT  DD  DISP=(NEW,CATLG,DELETE),DSN=FPL.NIGHTLY.VARSOUT,
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//KUGCTL   DD  DISP=(NEW,CATLG,DELETE),DSN=FPL.NIGHTLY.KUGCTL,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=8000)
+//KUGEXC   DD  DISP=(NEW,CATLG,DELETE),DSN=FPL.NIGHTLY.KUGEXC,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//        PEND
