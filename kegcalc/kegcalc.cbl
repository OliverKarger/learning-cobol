@@ -0,0 +1,113 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. KEGCALC IS INITIAL.
+000300 AUTHOR. J HOFFMANN.
+000400 INSTALLATION. FABRIKATIONSPLANUNG.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 2026-08-08 JH    ORIGINAL CONE FLAECHE/VOLUMEN SUBPROGRAM,
+001100*                  WRITTEN IN THE SAME CALLABLE STYLE AS WFLCALC
+001200*                  AND KUGCALC SO KOERPER CAN DISPATCH TO IT.
+001250* 2026-08-08 JH    ADDED ON SIZE ERROR TRAPPING AROUND THE RESULT
+001260*                  COMPUTE, RETURN CODE 12, SAME AS WFLCALC/KUGCALC.
+001270* 2026-08-08 JH    ON SIZE ERROR WAS ONLY CHECKED ON THE FINAL
+001271*                  COMPUTE IN EACH PARAGRAPH, SO AN OVERFLOWED
+001272*                  KEG-RAD-QUADRAT/KEG-H-QUADRAT/KEG-SLANT-RAD/
+001273*                  KEG-SLANT/KEG-STEP1 COULD WRAP BACK INTO RANGE
+001274*                  AND FEED A BAD RESULT INTO THE FINAL COMPUTE
+001275*                  WITHOUT TRIPPING THE CHECK. ADDED ON SIZE
+001276*                  ERROR TO EVERY INTERMEDIATE COMPUTE TOO.
+001300*-----------------------------------------------------------------
+001400
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. GENERIC.
+001800 OBJECT-COMPUTER. GENERIC.
+001900
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  KEG-PI                PIC S9(1)V9(10) VALUE 3.1415926535.
+002300 01  KEG-RAD-QUADRAT       PIC S9(4)V9(2).
+002400 01  KEG-H-QUADRAT         PIC S9(4)V9(2).
+002500 01  KEG-SLANT-RAD         PIC S9(4)V9(2).
+002600 01  KEG-SLANT             PIC S9(4)V9(2).
+002700 01  KEG-STEP1             PIC S9(4)V9(2).
+002800
+002900 LINKAGE SECTION.
+003000 01  LK-RAD                PIC S9(4)V9(2).
+003100 01  LK-H                  PIC S9(4)V9(2).
+003200 01  LK-OPTION             PIC X(10).
+003300 01  LK-RESULT             PIC S9(4)V9(2).
+003400 01  LK-RETURN-CODE        PIC S9(4) COMP.
+003500
+003600 PROCEDURE DIVISION USING LK-RAD LK-H LK-OPTION LK-RESULT
+003700     LK-RETURN-CODE.
+003800
+003900 0000-MAIN.
+004000     MOVE 0 TO LK-RETURN-CODE.
+004100     MOVE 0 TO LK-RESULT.
+004200     IF LK-OPTION = "FLAECHE"
+004300         PERFORM 1000-CALC-FLAECHE THRU 1000-CALC-FLAECHE-EXIT
+004400     ELSE
+004500         IF LK-OPTION = "VOLUMEN"
+004600             PERFORM 2000-CALC-VOLUMEN THRU 2000-CALC-VOLUMEN-EXIT
+004700         ELSE
+004800             MOVE 4 TO LK-RETURN-CODE
+004900         END-IF
+005000     END-IF.
+005100     GOBACK.
+005200
+005300 1000-CALC-FLAECHE.
+005400     COMPUTE KEG-RAD-QUADRAT = LK-RAD ** 2
+005410         ON SIZE ERROR
+005420             MOVE 12 TO LK-RETURN-CODE
+005430             GO TO 1000-CALC-FLAECHE-EXIT
+005440     END-COMPUTE.
+005500     COMPUTE KEG-H-QUADRAT   = LK-H ** 2
+005510         ON SIZE ERROR
+005520             MOVE 12 TO LK-RETURN-CODE
+005530             GO TO 1000-CALC-FLAECHE-EXIT
+005540     END-COMPUTE.
+005600     COMPUTE KEG-SLANT-RAD   = KEG-RAD-QUADRAT + KEG-H-QUADRAT
+005610         ON SIZE ERROR
+005620             MOVE 12 TO LK-RETURN-CODE
+005630             GO TO 1000-CALC-FLAECHE-EXIT
+005640     END-COMPUTE.
+005700     COMPUTE KEG-SLANT = FUNCTION SQRT(KEG-SLANT-RAD)
+005710         ON SIZE ERROR
+005720             MOVE 12 TO LK-RETURN-CODE
+005730             GO TO 1000-CALC-FLAECHE-EXIT
+005740     END-COMPUTE.
+005800     COMPUTE KEG-STEP1 = LK-RAD + KEG-SLANT
+005810         ON SIZE ERROR
+005820             MOVE 12 TO LK-RETURN-CODE
+005830             GO TO 1000-CALC-FLAECHE-EXIT
+005840     END-COMPUTE.
+005900     COMPUTE LK-RESULT = KEG-PI * LK-RAD * KEG-STEP1
+005920         ON SIZE ERROR
+005940             MOVE 12 TO LK-RETURN-CODE
+005960     END-COMPUTE.
+006000 1000-CALC-FLAECHE-EXIT.
+006100     EXIT.
+006200
+006300 2000-CALC-VOLUMEN.
+006400     COMPUTE KEG-RAD-QUADRAT = LK-RAD ** 2
+006410         ON SIZE ERROR
+006420             MOVE 12 TO LK-RETURN-CODE
+006430             GO TO 2000-CALC-VOLUMEN-EXIT
+006440     END-COMPUTE.
+006500     COMPUTE KEG-STEP1 = KEG-PI * KEG-RAD-QUADRAT * LK-H
+006510         ON SIZE ERROR
+006520             MOVE 12 TO LK-RETURN-CODE
+006530             GO TO 2000-CALC-VOLUMEN-EXIT
+006540     END-COMPUTE.
+006600     COMPUTE LK-RESULT = KEG-STEP1 / 3
+006620         ON SIZE ERROR
+006640             MOVE 12 TO LK-RETURN-CODE
+006660     END-COMPUTE.
+006700 2000-CALC-VOLUMEN-EXIT.
+006800     EXIT.
+006900
+007000 END PROGRAM KEGCALC.
