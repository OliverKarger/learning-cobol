@@ -0,0 +1,319 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. KOERPER.
+000300 AUTHOR. J HOFFMANN.
+000400 INSTALLATION. FABRIKATIONSPLANUNG.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 2026-08-08 JH    ORIGINAL SOLIDS SUBSYSTEM. READS A SHAPE-TYPE
+001100*                  CODED TRANSACTION FILE OF CYLINDERS, CONES AND
+001200*                  PYRAMIDS, DISPATCHES TO THE RIGHT FORMULA
+001300*                  SUBPROGRAM PER RECORD, AND WRITES ONE
+001400*                  CONSOLIDATED MULTI-SHAPE REPORT WITH THE SAME
+001500*                  CONTROL-TOTALS TRAILER AS BEDINGUNGEN AND VARS.
+001550* 2026-08-08 JH    ZYLCALC/KEGCALC/PYRCALC NOW RETURN CODE 12 ON A
+001560*                  RESULT THAT OVERFLOWED PIC S9(4)V9(2). FLAGGED
+001570*                  ON THE REPORT LINE AND EXCLUDED FROM THE CONTROL
+001580*                  TOTALS, SAME AS AN INVALID TYPE OR OPTION.
+001610* 2026-08-08 JH    ADDED A VALIDATION STEP REJECTING ANY DIMENSION
+001611*                  <= 0 BEFORE ZYLCALC/KEGCALC/PYRCALC IS CALLED,
+001612*                  SAME AS BEDINGUNGEN/VARS, SO A BAD TRANSACTION
+001613*                  IS FLAGGED "ABGELEHNT" INSTEAD OF BEING HANDED
+001614*                  TO THE FORMULA AND REPORTED AS IF IT WERE GOOD.
+001615* 2026-08-08 JH    SET RETURN-CODE 16 AND SKIP THE PROCESSING LOOP
+001616*                  AND 8000-TERM WHEN KOEIN CANNOT BE OPENED, SAME
+001617*                  AS BEDINGUNGEN/VARS, INSTEAD OF FALLING THROUGH
+001618*                  TO WRITE THE CONTROL TRAILER AND CLOSE REPORT/
+001619*                  CTL FILES THAT WERE NEVER OPENED.
+001620* 2026-08-08 JH    WFL-CTL-TRL-LINE-STYLE LAYOUT (KOE-CTL-TRL-LINE)
+001621*                  ADDED UP TO 84 BYTES BUT WAS MOVED INTO AN
+001622*                  80-CHARACTER FD RECORD - A 4-BYTE TRUNCATION ON
+001623*                  EVERY TRAILER WRITE THAT LANDED HARMLESSLY IN
+001624*                  THE FILLER, BUT WAS STILL MISCOUNTED. NARROWED
+001625*                  THE FINAL FILLER TO MATCH THE 80-BYTE RECORD.
+001626* 2026-08-08 JH    KOE-PRT-LABEL WAS TOO NARROW FOR "UNGUELTIGER TYP"
+001627*                  AND "UNGUELTIGE OPTION", TRUNCATING THE LAST WORD
+001628*                  OFF BOTH ON THE PRINTED REPORT LINE. WIDENED TO
+001629*                  FIT THE LONGER LITERAL WHOLE.
+001630*-----------------------------------------------------------------
+001700
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. GENERIC.
+002100 OBJECT-COMPUTER. GENERIC.
+002200
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT KOE-INPUT-FILE ASSIGN TO "KOEIN"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS KOE-INPUT-STATUS.
+002800
+002900     SELECT KOE-REPORT-FILE ASSIGN TO "KOEOUT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS KOE-REPORT-STATUS.
+003200
+003300     SELECT KOE-CTL-FILE ASSIGN TO "KOECTL"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS KOE-CTL-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  KOE-INPUT-FILE
+004000     RECORD CONTAINS 30 CHARACTERS.
+004100     COPY KOEREC.
+004200
+004300 FD  KOE-REPORT-FILE
+004400     RECORD CONTAINS 80 CHARACTERS.
+004500 01  KOE-REPORT-LINE           PIC X(80).
+004600
+004700 FD  KOE-CTL-FILE
+004800     RECORD CONTAINS 100 CHARACTERS.
+004900 01  KOE-CTL-LINE              PIC X(100).
+005000
+005100 WORKING-STORAGE SECTION.
+005200 01  KOE-INPUT-STATUS      PIC X(02).
+005300     88 KOE-INPUT-OK       VALUE "00".
+005400     88 KOE-INPUT-EOF      VALUE "10".
+005500
+005600 01  KOE-REPORT-STATUS     PIC X(02).
+005700     88 KOE-REPORT-OK      VALUE "00".
+005800
+005900 01  KOE-CTL-STATUS        PIC X(02).
+006000     88 KOE-CTL-OK         VALUE "00".
+006100
+006200 01  KOE-SWITCHES.
+006300     05 KOE-EOF-SWITCH     PIC X(01) VALUE "N".
+006400        88 KOE-AT-EOF      VALUE "Y".
+006450     05 KOE-VALID-SWITCH   PIC X(01) VALUE "Y".
+006460        88 KOE-IS-VALID    VALUE "Y".
+006470     05 KOE-ABORT-SWITCH   PIC X(01) VALUE "N".
+006480        88 KOE-ABORT       VALUE "Y".
+006500
+006600 01  KOE-WORK.
+006700     05 KOE-CUR-RESULT     PIC S9(4)V9(2).
+006800     05 KOE-RETURN-CODE    PIC S9(4) COMP.
+006900
+007000 01  KOE-PRINT-LINE.
+007100     05 KOE-PRT-TYPE       PIC X(10).
+007200     05 KOE-PRT-LABEL      PIC X(18).
+007300     05 KOE-PRT-RESULT     PIC -(5)9.99.
+007400     05 KOE-PRT-DETAIL     PIC X(10).
+007500     05 FILLER             PIC X(33).
+007600
+007700 01  KOE-CTL-HDR-LINE.
+007800     05 KOE-HDR-LABEL      PIC X(20).
+007900     05 KOE-HDR-PROGRAM    PIC X(12).
+008000     05 KOE-HDR-DATE       PIC X(08).
+008100     05 FILLER             PIC X(40).
+008200
+008300 01  KOE-CTL-TRL-LINE.
+008400     05 KOE-TRL-LABEL      PIC X(13).
+008500     05 KOE-TRL-COUNT      PIC ZZZZZZ9.
+008600     05 FILLER             PIC X(02).
+008700     05 KOE-TRL-VOL        PIC -(6)9.99.
+008800     05 FILLER             PIC X(02).
+008900     05 KOE-TRL-SURF       PIC -(6)9.99.
+009000     05 FILLER             PIC X(02).
+009110     05 KOE-TRL-MIN-FL     PIC -(6)9.99.
+009120     05 FILLER             PIC X(02).
+009130     05 KOE-TRL-MAX-FL     PIC -(6)9.99.
+009140     05 FILLER             PIC X(02).
+009150     05 KOE-TRL-MIN-VOL    PIC -(6)9.99.
+009160     05 FILLER             PIC X(02).
+009170     05 KOE-TRL-MAX-VOL    PIC -(6)9.99.
+009180     05 FILLER             PIC X(08).
+009500
+009600     COPY CTLTOT.
+009700
+009800 PROCEDURE DIVISION.
+009900
+010000 0000-MAIN.
+010100     PERFORM 1000-INIT THRU 1000-INIT-EXIT.
+010110     IF NOT KOE-ABORT
+010200         PERFORM 2000-PROC-REC THRU 2000-PROC-REC-EXIT
+010300             UNTIL KOE-AT-EOF
+010350         PERFORM 8000-TERM THRU 8000-TERM-EXIT
+010360     END-IF.
+010500     STOP RUN.
+010600
+010700 1000-INIT.
+010800     OPEN INPUT KOE-INPUT-FILE.
+010900     IF NOT KOE-INPUT-OK
+011000         DISPLAY "KOERPER: UNABLE TO OPEN KOEIN, STATUS "
+011100             KOE-INPUT-STATUS
+011200         MOVE "Y" TO KOE-EOF-SWITCH
+011210         MOVE "Y" TO KOE-ABORT-SWITCH
+011220         MOVE 16 TO RETURN-CODE
+011300         GO TO 1000-INIT-EXIT
+011400     END-IF.
+011500     OPEN OUTPUT KOE-REPORT-FILE.
+011510     IF NOT KOE-REPORT-OK
+011520         DISPLAY "KOERPER: UNABLE TO OPEN KOEOUT, STATUS "
+011530             KOE-REPORT-STATUS
+011540         MOVE "Y" TO KOE-ABORT-SWITCH
+011550         MOVE 16 TO RETURN-CODE
+011560         GO TO 1000-INIT-EXIT
+011570     END-IF.
+011600     OPEN OUTPUT KOE-CTL-FILE.
+011610     IF NOT KOE-CTL-OK
+011620         DISPLAY "KOERPER: UNABLE TO OPEN KOECTL, STATUS "
+011630             KOE-CTL-STATUS
+011640         MOVE "Y" TO KOE-ABORT-SWITCH
+011650         MOVE 16 TO RETURN-CODE
+011660         GO TO 1000-INIT-EXIT
+011670     END-IF.
+011700     MOVE "KOERPER"       TO CTL-PROGRAM-ID.
+011800     ACCEPT CTL-RUN-DATE FROM DATE YYYYMMDD.
+011900     PERFORM 7000-WRITE-CTL-HDR THRU 7000-WRITE-CTL-HDR-EXIT.
+012000     PERFORM 2100-READ-IN THRU 2100-READ-IN-EXIT.
+012100 1000-INIT-EXIT.
+012200     EXIT.
+012300
+012400 2000-PROC-REC.
+012500     PERFORM 3000-CALC-KOE THRU 3000-CALC-KOE-EXIT.
+012600     PERFORM 2100-READ-IN THRU 2100-READ-IN-EXIT.
+012700 2000-PROC-REC-EXIT.
+012800     EXIT.
+012900
+013000 2100-READ-IN.
+013100     READ KOE-INPUT-FILE
+013200         AT END
+013300             MOVE "Y" TO KOE-EOF-SWITCH
+013400     END-READ.
+013500 2100-READ-IN-EXIT.
+013600     EXIT.
+013700
+013800 3000-CALC-KOE.
+013900     MOVE SPACES TO KOE-PRINT-LINE.
+014100     MOVE 0 TO KOE-CUR-RESULT.
+014200     MOVE 0 TO KOE-RETURN-CODE.
+014210     MOVE KOE-SHAPE-TYPE TO KOE-PRT-TYPE.
+014220     IF NOT KOE-IS-CYLINDER AND NOT KOE-IS-CONE
+014230             AND NOT KOE-IS-PYRAMID
+014240         MOVE "UNGUELTIGER TYP" TO KOE-PRT-LABEL
+014250         MOVE KOE-SHAPE-TYPE    TO KOE-PRT-DETAIL
+014260         MOVE 8 TO KOE-RETURN-CODE
+014270         GO TO 3000-CALC-KOE-WRITE
+014280     END-IF.
+014290     PERFORM 2400-VALIDATE-KOE THRU 2400-VALIDATE-KOE-EXIT.
+014292     IF NOT KOE-IS-VALID
+014294         MOVE "ABGELEHNT" TO KOE-PRT-LABEL
+014296         MOVE KOE-OPTION  TO KOE-PRT-DETAIL
+014298         GO TO 3000-CALC-KOE-WRITE
+014299     END-IF.
+014300     IF KOE-IS-CYLINDER
+014400         CALL "ZYLCALC" USING KOE-DIM-1 KOE-DIM-2 KOE-OPTION
+014500             KOE-CUR-RESULT KOE-RETURN-CODE
+014600     ELSE
+014700         IF KOE-IS-CONE
+014800             CALL "KEGCALC" USING KOE-DIM-1 KOE-DIM-2 KOE-OPTION
+014900                 KOE-CUR-RESULT KOE-RETURN-CODE
+015000         ELSE
+015200             CALL "PYRCALC" USING KOE-DIM-1 KOE-DIM-2
+015300                 KOE-OPTION KOE-CUR-RESULT KOE-RETURN-CODE
+015700         END-IF
+015800     END-IF.
+016000     IF KOE-RETURN-CODE = 0
+016050         ADD 1 TO CTL-RECORD-COUNT
+016100         MOVE KOE-OPTION       TO KOE-PRT-LABEL
+016200         MOVE KOE-CUR-RESULT   TO KOE-PRT-RESULT
+016300         IF KOE-OPTION = "FLAECHE"
+016400             ADD KOE-CUR-RESULT TO CTL-TOTAL-SURFACE
+016500         ELSE
+016600             ADD KOE-CUR-RESULT TO CTL-TOTAL-VOLUME
+016700         END-IF
+016800         PERFORM 3100-UPDATE-MIN-MAX THRU 3100-UPDATE-MIN-MAX-EXIT
+016900     ELSE
+017000         IF KOE-RETURN-CODE = 4
+017100             MOVE "UNGUELTIGE OPTION" TO KOE-PRT-LABEL
+017200             MOVE KOE-OPTION           TO KOE-PRT-DETAIL
+017250         ELSE
+017260             IF KOE-RETURN-CODE = 12
+017270                 MOVE "UEBERLAUF" TO KOE-PRT-LABEL
+017280             END-IF
+017600         END-IF
+017700     END-IF.
+017750 3000-CALC-KOE-WRITE.
+017800     MOVE KOE-PRINT-LINE TO KOE-REPORT-LINE.
+017900     WRITE KOE-REPORT-LINE.
+018000 3000-CALC-KOE-EXIT.
+018100     EXIT.
+018150
+018160 2400-VALIDATE-KOE.
+018170     MOVE "Y" TO KOE-VALID-SWITCH.
+018180     IF KOE-DIM-1 NOT > 0
+018190         MOVE "N" TO KOE-VALID-SWITCH
+018200     END-IF.
+018210     IF KOE-DIM-2 NOT > 0
+018220         MOVE "N" TO KOE-VALID-SWITCH
+018230     END-IF.
+018240 2400-VALIDATE-KOE-EXIT.
+018250     EXIT.
+018200
+018300 3100-UPDATE-MIN-MAX.
+018310     IF KOE-OPTION = "FLAECHE"
+018320         IF CTL-IS-FIRST-FLAECHE
+018330             MOVE KOE-CUR-RESULT TO CTL-MIN-FLAECHE
+018340             MOVE KOE-CUR-RESULT TO CTL-MAX-FLAECHE
+018350             MOVE "N" TO CTL-FIRST-FL-SWITCH
+018360         ELSE
+018370             IF KOE-CUR-RESULT < CTL-MIN-FLAECHE
+018380                 MOVE KOE-CUR-RESULT TO CTL-MIN-FLAECHE
+018390             END-IF
+018400             IF KOE-CUR-RESULT > CTL-MAX-FLAECHE
+018410                 MOVE KOE-CUR-RESULT TO CTL-MAX-FLAECHE
+018420             END-IF
+018430         END-IF
+018440     ELSE
+018450         IF CTL-IS-FIRST-VOLUMEN
+018500             MOVE KOE-CUR-RESULT TO CTL-MIN-VOLUMEN
+018600             MOVE KOE-CUR-RESULT TO CTL-MAX-VOLUMEN
+018700             MOVE "N" TO CTL-FIRST-VOL-SWITCH
+018800         ELSE
+018900             IF KOE-CUR-RESULT < CTL-MIN-VOLUMEN
+019000                 MOVE KOE-CUR-RESULT TO CTL-MIN-VOLUMEN
+019100             END-IF
+019200             IF KOE-CUR-RESULT > CTL-MAX-VOLUMEN
+019300                 MOVE KOE-CUR-RESULT TO CTL-MAX-VOLUMEN
+019310             END-IF
+019320         END-IF
+019500     END-IF.
+019600 3100-UPDATE-MIN-MAX-EXIT.
+019700     EXIT.
+019800
+019900 7000-WRITE-CTL-HDR.
+020000     MOVE SPACES TO KOE-CTL-HDR-LINE.
+020100     MOVE "BATCH CONTROL HDR - " TO KOE-HDR-LABEL.
+020200     MOVE CTL-PROGRAM-ID         TO KOE-HDR-PROGRAM.
+020300     MOVE CTL-RUN-DATE           TO KOE-HDR-DATE.
+020400     MOVE KOE-CTL-HDR-LINE       TO KOE-CTL-LINE.
+020500     WRITE KOE-CTL-LINE.
+020600 7000-WRITE-CTL-HDR-EXIT.
+020700     EXIT.
+020800
+020900 7100-WRITE-CTL-TRL.
+021000     MOVE SPACES TO KOE-CTL-TRL-LINE.
+021100     MOVE "CONTROL TRL -"  TO KOE-TRL-LABEL.
+021200     MOVE CTL-RECORD-COUNT TO KOE-TRL-COUNT.
+021300     MOVE CTL-TOTAL-VOLUME TO KOE-TRL-VOL.
+021400     MOVE CTL-TOTAL-SURFACE TO KOE-TRL-SURF.
+021410     MOVE CTL-MIN-FLAECHE  TO KOE-TRL-MIN-FL.
+021420     MOVE CTL-MAX-FLAECHE  TO KOE-TRL-MAX-FL.
+021430     MOVE CTL-MIN-VOLUMEN  TO KOE-TRL-MIN-VOL.
+021440     MOVE CTL-MAX-VOLUMEN  TO KOE-TRL-MAX-VOL.
+021700     MOVE KOE-CTL-TRL-LINE TO KOE-CTL-LINE.
+021800     WRITE KOE-CTL-LINE.
+021900 7100-WRITE-CTL-TRL-EXIT.
+022000     EXIT.
+022100
+022200 8000-TERM.
+022300     PERFORM 7100-WRITE-CTL-TRL THRU 7100-WRITE-CTL-TRL-EXIT.
+022400     CLOSE KOE-INPUT-FILE.
+022500     CLOSE KOE-REPORT-FILE.
+022600     CLOSE KOE-CTL-FILE.
+022700 8000-TERM-EXIT.
+022800     EXIT.
+022900
+023000 END PROGRAM KOERPER.
