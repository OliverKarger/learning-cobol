@@ -0,0 +1,93 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. KUGCALC IS INITIAL.
+000300 AUTHOR. J HOFFMANN.
+000400 INSTALLATION. FABRIKATIONSPLANUNG.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 2026-08-08 JH    SPLIT OUT OF VARS AS A CALLABLE SUBPROGRAM SO
+001100*                  GEOMETRIE CAN SHARE THE SAME KUGEL FORMULAS
+001200*                  RATHER THAN DUPLICATING THEM.
+001250* 2026-08-08 JH    ADDED ON SIZE ERROR TRAPPING AROUND THE RESULT
+001260*                  COMPUTE SO A SPHERE THAT OVERFLOWS PIC
+001270*                  S9(4)V9(2) COMES BACK WITH RETURN CODE 12
+001280*                  INSTEAD OF A SILENTLY TRUNCATED RESULT.
+001290* 2026-08-08 JH    ON SIZE ERROR WAS ONLY CHECKED ON THE FINAL
+001291*                  COMPUTE IN EACH PARAGRAPH, SO AN OVERFLOWED
+001292*                  KUC-RAD-QUADRAT/KUC-RAD-KUBIK/KUC-STEP1 COULD
+001293*                  WRAP BACK INTO RANGE AND FEED A BAD RESULT
+001294*                  INTO THE FINAL COMPUTE WITHOUT EVER TRIPPING
+001295*                  THE CHECK. ADDED ON SIZE ERROR TO EVERY
+001296*                  INTERMEDIATE COMPUTE TOO.
+001300*-----------------------------------------------------------------
+001400
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. GENERIC.
+001800 OBJECT-COMPUTER. GENERIC.
+001900
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  KUC-PI                PIC S9(1)V9(10) VALUE 3.1415926535.
+002300 01  KUC-RAD-QUADRAT       PIC S9(4)V9(2).
+002400 01  KUC-RAD-KUBIK         PIC S9(4)V9(2).
+002500 01  KUC-STEP1             PIC S9(4)V9(2).
+002600
+002700 LINKAGE SECTION.
+002800 01  LK-RAD                PIC S9(4)V9(2).
+002900 01  LK-OPTION             PIC X(10).
+003000 01  LK-RESULT             PIC S9(4)V9(2).
+003100 01  LK-RETURN-CODE        PIC S9(4) COMP.
+003200
+003300 PROCEDURE DIVISION USING LK-RAD LK-OPTION LK-RESULT
+003400     LK-RETURN-CODE.
+003500
+003600 0000-MAIN.
+003700     MOVE 0 TO LK-RETURN-CODE.
+003800     MOVE 0 TO LK-RESULT.
+003900     IF LK-OPTION = "FLAECHE"
+004000         PERFORM 1000-CALC-OBERFLAECHE THRU
+004100             1000-CALC-OBERFLAECHE-EXIT
+004200     ELSE
+004300         IF LK-OPTION = "VOLUMEN"
+004400             PERFORM 2000-CALC-VOLUMEN THRU 2000-CALC-VOLUMEN-EXIT
+004500         ELSE
+004600             MOVE 4 TO LK-RETURN-CODE
+004700         END-IF
+004800     END-IF.
+004900     GOBACK.
+005000
+005100 1000-CALC-OBERFLAECHE.
+005150     COMPUTE KUC-RAD-QUADRAT = LK-RAD ** 2
+005160         ON SIZE ERROR
+005170             MOVE 12 TO LK-RETURN-CODE
+005180             GO TO 1000-CALC-OBERFLAECHE-EXIT
+005190     END-COMPUTE.
+005300     COMPUTE LK-RESULT = 4 * KUC-PI * KUC-RAD-QUADRAT
+005320         ON SIZE ERROR
+005340             MOVE 12 TO LK-RETURN-CODE
+005360     END-COMPUTE.
+005400 1000-CALC-OBERFLAECHE-EXIT.
+005500     EXIT.
+005600
+005700 2000-CALC-VOLUMEN.
+005750     COMPUTE KUC-RAD-KUBIK = LK-RAD ** 3
+005760         ON SIZE ERROR
+005770             MOVE 12 TO LK-RETURN-CODE
+005780             GO TO 2000-CALC-VOLUMEN-EXIT
+005790     END-COMPUTE.
+005800     COMPUTE KUC-STEP1 = KUC-PI * KUC-RAD-KUBIK
+005820         ON SIZE ERROR
+005840             MOVE 12 TO LK-RETURN-CODE
+005860             GO TO 2000-CALC-VOLUMEN-EXIT
+005880     END-COMPUTE.
+006000     COMPUTE LK-RESULT = (KUC-STEP1 / 3) * 4
+006020         ON SIZE ERROR
+006040             MOVE 12 TO LK-RETURN-CODE
+006060     END-COMPUTE.
+006100 2000-CALC-VOLUMEN-EXIT.
+006200     EXIT.
+006300
+006400 END PROGRAM KUGCALC.
