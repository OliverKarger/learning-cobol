@@ -0,0 +1,121 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PYRCALC IS INITIAL.
+000300 AUTHOR. J HOFFMANN.
+000400 INSTALLATION. FABRIKATIONSPLANUNG.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 2026-08-08 JH    ORIGINAL SQUARE-BASE PYRAMID FLAECHE/VOLUMEN
+001100*                  SUBPROGRAM, WRITTEN IN THE SAME CALLABLE STYLE
+001200*                  AS WFLCALC AND KUGCALC SO KOERPER CAN DISPATCH
+001300*                  TO IT.
+001350* 2026-08-08 JH    ADDED ON SIZE ERROR TRAPPING AROUND THE RESULT
+001360*                  COMPUTE, RETURN CODE 12, SAME AS WFLCALC/KUGCALC.
+001370* 2026-08-08 JH    ON SIZE ERROR WAS ONLY CHECKED ON THE FINAL
+001371*                  COMPUTE IN EACH PARAGRAPH, SO AN OVERFLOWED
+001372*                  INTERMEDIATE FIELD (PYR-SIDE-QUADRAT/
+001373*                  PYR-HALF-SIDE/PYR-HS-QUAD/PYR-H-QUADRAT/
+001374*                  PYR-SLANT-RAD/PYR-SLANT/PYR-STEP1) COULD WRAP
+001375*                  BACK INTO RANGE AND FEED A BAD RESULT INTO THE
+001376*                  FINAL COMPUTE WITHOUT TRIPPING THE CHECK. ADDED
+001377*                  ON SIZE ERROR TO EVERY INTERMEDIATE COMPUTE TOO.
+001400*-----------------------------------------------------------------
+001500
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. GENERIC.
+001900 OBJECT-COMPUTER. GENERIC.
+002000
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  PYR-SIDE-QUADRAT      PIC S9(4)V9(2).
+002400 01  PYR-H-QUADRAT         PIC S9(4)V9(2).
+002500 01  PYR-HALF-SIDE         PIC S9(4)V9(2).
+002600 01  PYR-HS-QUAD    PIC S9(4)V9(2).
+002700 01  PYR-SLANT-RAD         PIC S9(4)V9(2).
+002800 01  PYR-SLANT             PIC S9(4)V9(2).
+002850 01  PYR-STEP1             PIC S9(4)V9(2).
+002900
+003000 LINKAGE SECTION.
+003100 01  LK-SIDE               PIC S9(4)V9(2).
+003200 01  LK-H                  PIC S9(4)V9(2).
+003300 01  LK-OPTION             PIC X(10).
+003400 01  LK-RESULT             PIC S9(4)V9(2).
+003500 01  LK-RETURN-CODE        PIC S9(4) COMP.
+003600
+003700 PROCEDURE DIVISION USING LK-SIDE LK-H LK-OPTION LK-RESULT
+003800     LK-RETURN-CODE.
+003900
+004000 0000-MAIN.
+004100     MOVE 0 TO LK-RETURN-CODE.
+004200     MOVE 0 TO LK-RESULT.
+004300     IF LK-OPTION = "FLAECHE"
+004400         PERFORM 1000-CALC-FLAECHE THRU 1000-CALC-FLAECHE-EXIT
+004500     ELSE
+004600         IF LK-OPTION = "VOLUMEN"
+004700             PERFORM 2000-CALC-VOLUMEN THRU 2000-CALC-VOLUMEN-EXIT
+004800         ELSE
+004900             MOVE 4 TO LK-RETURN-CODE
+005000         END-IF
+005100     END-IF.
+005200     GOBACK.
+005300
+005400 1000-CALC-FLAECHE.
+005500     COMPUTE PYR-SIDE-QUADRAT   = LK-SIDE ** 2
+005510         ON SIZE ERROR
+005520             MOVE 12 TO LK-RETURN-CODE
+005530             GO TO 1000-CALC-FLAECHE-EXIT
+005540     END-COMPUTE.
+005600     COMPUTE PYR-HALF-SIDE      = LK-SIDE / 2
+005610         ON SIZE ERROR
+005620             MOVE 12 TO LK-RETURN-CODE
+005630             GO TO 1000-CALC-FLAECHE-EXIT
+005640     END-COMPUTE.
+005700     COMPUTE PYR-HS-QUAD = PYR-HALF-SIDE ** 2
+005710         ON SIZE ERROR
+005720             MOVE 12 TO LK-RETURN-CODE
+005730             GO TO 1000-CALC-FLAECHE-EXIT
+005740     END-COMPUTE.
+005800     COMPUTE PYR-H-QUADRAT      = LK-H ** 2
+005810         ON SIZE ERROR
+005820             MOVE 12 TO LK-RETURN-CODE
+005830             GO TO 1000-CALC-FLAECHE-EXIT
+005840     END-COMPUTE.
+005900     COMPUTE PYR-SLANT-RAD      = PYR-H-QUADRAT + PYR-HS-QUAD
+005910         ON SIZE ERROR
+005920             MOVE 12 TO LK-RETURN-CODE
+005930             GO TO 1000-CALC-FLAECHE-EXIT
+005940     END-COMPUTE.
+006000     COMPUTE PYR-SLANT = FUNCTION SQRT(PYR-SLANT-RAD)
+006010         ON SIZE ERROR
+006020             MOVE 12 TO LK-RETURN-CODE
+006030             GO TO 1000-CALC-FLAECHE-EXIT
+006040     END-COMPUTE.
+006050     COMPUTE PYR-STEP1 = 2 * LK-SIDE * PYR-SLANT
+006060         ON SIZE ERROR
+006070             MOVE 12 TO LK-RETURN-CODE
+006080             GO TO 1000-CALC-FLAECHE-EXIT
+006090     END-COMPUTE.
+006100     COMPUTE LK-RESULT = PYR-SIDE-QUADRAT + PYR-STEP1
+006120         ON SIZE ERROR
+006140             MOVE 12 TO LK-RETURN-CODE
+006160     END-COMPUTE.
+006300 1000-CALC-FLAECHE-EXIT.
+006400     EXIT.
+006500
+006600 2000-CALC-VOLUMEN.
+006700     COMPUTE PYR-SIDE-QUADRAT = LK-SIDE ** 2
+006710         ON SIZE ERROR
+006720             MOVE 12 TO LK-RETURN-CODE
+006730             GO TO 2000-CALC-VOLUMEN-EXIT
+006740     END-COMPUTE.
+006800     COMPUTE LK-RESULT = (PYR-SIDE-QUADRAT * LK-H) / 3
+006820         ON SIZE ERROR
+006840             MOVE 12 TO LK-RETURN-CODE
+006860     END-COMPUTE.
+006900 2000-CALC-VOLUMEN-EXIT.
+007000     EXIT.
+007100
+007200 END PROGRAM PYRCALC.
