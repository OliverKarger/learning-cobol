@@ -1,18 +1,372 @@
-       identification division.
-       program-id. vars. 
-
-       data division.
-       working-storage section.
-       01  ws-pi PIC S9(1)V9(10) VALUE 3.1415926535.
-       01  ws-rad PIC S9(4)V9(2).
-       01  ws-step1 PIC S9(4)V9(2).
-       01  ws-threehalfs PIC S9(4)V9(2).
-
-       procedure division.
-           display "Berechnung des Volumens einer Kugel.".
-           display "Bitte Radius Eingeben!".
-           accept ws-rad.
-           compute ws-step1 = ws-pi * (ws-rad ** 3).
-           compute ws-threehalfs = (ws-step1 / 3) * 4.
-           display "Volumen der Kugel: " ws-threehalfs.
-       end program vars.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VARS.
+000300 AUTHOR. J HOFFMANN.
+000400 INSTALLATION. FABRIKATIONSPLANUNG.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 2026-08-08 JH    ORIGINAL VOLUME-ONLY KUGEL CALCULATION.
+001100* 2026-08-08 JH    ADDED A FLAECHE/VOLUMEN MODE SWITCH LIKE
+001200*                  BEDINGUNGEN'S, WITH RE-PROMPT ON A BAD ENTRY
+001300*                  INSTEAD OF SILENTLY FALLING THROUGH.
+001400* 2026-08-08 JH    ADDED THE SHARED CONTROL-TOTALS RECORD AND AN
+001500*                  END-OF-RUN CONTROL REPORT ON KUGCTL, TREATING
+001600*                  EACH INTERACTIVE CALCULATION AS A ONE-RECORD
+001700*                  BATCH RUN.
+001800* 2026-08-08 JH    MOVED THE KUGEL FORMULAS OUT TO THE KUGCALC
+001900*                  SUBPROGRAM SO GEOMETRIE CAN CALL THE SAME LOGIC
+002000*                  WITHOUT DUPLICATING IT.
+002050* 2026-08-08 JH    ADDED A VALIDATION LOOP REJECTING A RADIUS <= 0,
+002060*                  RE-PROMPTING INSTEAD OF ABORTING, WITH EACH
+002070*                  REJECTED ENTRY LOGGED TO AN EXCEPTION REPORT ON
+002080*                  KUGEXC.
+002090* 2026-08-08 JH    KUGCALC NOW RETURNS CODE 12 WHEN THE RESULT
+002095*                  OVERFLOWS PIC S9(4)V9(2) (ON SIZE ERROR). SUCH
+002097*                  RESULTS ARE ALSO LOGGED TO KUGEXC INSTEAD OF
+002098*                  BEING DISPLAYED AND TOTALED AS IF THEY WERE GOOD.
+002099* 2026-08-08 JH    CONVERTED FROM AN INTERACTIVE ACCEPT/DISPLAY TO A
+002100*                  MULTI-RECORD BATCH JOB: RADIUS/OPTION ROWS ARE
+002101*                  NOW READ FROM A CSV FEED FILE (VARSIN) SUPPLIED
+002102*                  BY ENGINEERING AND COMPUTED RESULTS ARE WRITTEN
+002103*                  BACK OUT AS CSV ROWS ON VARSOUT, ONE PER INPUT
+002104*                  ROW, SO THE NUMBERS FLOW STRAIGHT INTO THEIR
+002105*                  DOWNSTREAM TOOLING. THE OLD RE-PROMPT-ON-BAD-
+002106*                  RADIUS LOOP NO LONGER APPLIES NOW THAT THERE IS
+002107*                  NO OPERATOR TO RE-PROMPT, SO A BAD RADIUS OR
+002108*                  OPTION IS REJECTED AND LOGGED TO KUGEXC THE SAME
+002109*                  WAY BEDINGUNGEN REJECTS A BAD INPUT RECORD, AND
+002110*                  THE BATCH MOVES ON TO THE NEXT CSV ROW.
+002112* 2026-08-08 JH    SET RETURN-CODE 16 AND SKIP THE REPORT-WRITING
+002113*                  AND CLOSE LOGIC IN 8000-TERM WHEN VARSIN CANNOT
+002114*                  BE OPENED, SAME AS BEDINGUNGEN, SO A FAILED STEP
+002115*                  IS VISIBLE TO THE SCHEDULING JCL INSTEAD OF
+002116*                  LOOKING LIKE A CLEAN RUN WITH NO OUTPUT.
+002117* 2026-08-08 JH    KUG-CTL-TRL-LINE AND KUG-EXC-PRT-LINE EACH ADDED
+002118*                  UP TO MORE BYTES THAN THEIR 80-CHARACTER FD
+002119*                  RECORDS - A SILENT TRUNCATION ON EVERY WRITE
+002120*                  THAT LANDED HARMLESSLY IN EACH FILLER, BUT WAS
+002121*                  STILL MISCOUNTED. NARROWED THE FINAL FILLER IN
+002122*                  BOTH GROUPS TO MATCH THE 80-BYTE RECORDS.
+002111*-----------------------------------------------------------------
+002200
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. GENERIC.
+002600 OBJECT-COMPUTER. GENERIC.
+002700
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT VAR-INPUT-FILE ASSIGN TO "VARSIN"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS VAR-INPUT-STATUS.
+003300
+003400     SELECT VAR-OUTPUT-FILE ASSIGN TO "VARSOUT"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS VAR-OUTPUT-STATUS.
+003700
+003800     SELECT KUG-CTL-FILE ASSIGN TO "KUGCTL"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS KUG-CTL-STATUS.
+004100
+004200     SELECT KUG-EXC-FILE ASSIGN TO "KUGEXC"
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS KUG-EXC-STATUS.
+004500
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  VAR-INPUT-FILE
+004900     RECORD CONTAINS 80 CHARACTERS.
+005000 01  VAR-INPUT-LINE            PIC X(80).
+005100
+005200 FD  VAR-OUTPUT-FILE
+005300     RECORD CONTAINS 80 CHARACTERS.
+005400 01  VAR-OUTPUT-LINE           PIC X(80).
+005500
+005600 FD  KUG-CTL-FILE
+005700     RECORD CONTAINS 100 CHARACTERS.
+005800 01  KUG-CTL-LINE              PIC X(100).
+005900
+006000 FD  KUG-EXC-FILE
+006100     RECORD CONTAINS 80 CHARACTERS.
+006200 01  KUG-EXC-LINE              PIC X(80).
+006300
+006400 WORKING-STORAGE SECTION.
+006500 01  WS-PI                 PIC S9(1)V9(10) VALUE 3.1415926535.
+006600 01  WS-RAD                PIC S9(4)V9(2).
+006700 01  WS-OPTION              PIC X(10).
+006800     88 WS-OPTION-VALID     VALUE "FLAECHE" "VOLUMEN".
+006900
+007000 01  VAR-INPUT-STATUS      PIC X(02).
+007100     88 VAR-INPUT-OK       VALUE "00".
+007200     88 VAR-INPUT-EOF      VALUE "10".
+007300
+007400 01  VAR-OUTPUT-STATUS     PIC X(02).
+007500     88 VAR-OUTPUT-OK      VALUE "00".
+007600
+007700 01  KUG-CTL-STATUS        PIC X(02).
+007800     88 KUG-CTL-OK         VALUE "00".
+007900
+008000 01  KUG-EXC-STATUS        PIC X(02).
+008100     88 KUG-EXC-OK         VALUE "00".
+008200
+008300 01  WS-SWITCHES.
+008400     05 WS-EOF-SWITCH      PIC X(01) VALUE "N".
+008500        88 WS-AT-EOF       VALUE "Y".
+008600     05 WS-RAD-SWITCH      PIC X(01) VALUE "N".
+008700        88 WS-RAD-VALID    VALUE "Y".
+008750     05 WS-ABORT-SWITCH    PIC X(01) VALUE "N".
+008780        88 WS-ABORT        VALUE "Y".
+008800
+008900 01  WS-CSV-FIELDS.
+009000     05 WS-CSV-RAD-TEXT    PIC X(10).
+009100     05 WS-CSV-OPTION-TEXT PIC X(10).
+009200
+009300 01  WS-KUGEL.
+009400     05 WS-CUR-RESULT      PIC S9(4)V9(2).
+009500     05 WS-RETURN-CODE     PIC S9(4) COMP.
+009600
+009700 01  VAR-OUT-PRT-LINE.
+009800     05 VOUT-RAD           PIC -(5)9.99.
+009900     05 FILLER             PIC X(01) VALUE ",".
+010000     05 VOUT-OPTION        PIC X(10).
+010100     05 FILLER             PIC X(01) VALUE ",".
+010200     05 VOUT-RESULT        PIC -(5)9.99.
+010300     05 FILLER             PIC X(01) VALUE ",".
+010400     05 VOUT-STATUS        PIC X(10).
+010500     05 FILLER             PIC X(39) VALUE SPACES.
+010600
+010700 01  KUG-CTL-HDR-LINE.
+010800     05 KUG-HDR-LABEL      PIC X(20).
+010900     05 KUG-HDR-PROGRAM    PIC X(12).
+011000     05 KUG-HDR-DATE       PIC X(08).
+011100     05 FILLER             PIC X(40).
+011200
+011300 01  KUG-CTL-TRL-LINE.
+011400     05 KUG-TRL-LABEL      PIC X(13).
+011500     05 KUG-TRL-COUNT      PIC ZZZZZZ9.
+011600     05 FILLER             PIC X(02).
+011700     05 KUG-TRL-VOL        PIC -(6)9.99.
+011800     05 FILLER             PIC X(02).
+011900     05 KUG-TRL-SURF       PIC -(6)9.99.
+012000     05 FILLER             PIC X(02).
+012110     05 KUG-TRL-MIN-FL     PIC -(6)9.99.
+012120     05 FILLER             PIC X(02).
+012130     05 KUG-TRL-MAX-FL     PIC -(6)9.99.
+012140     05 FILLER             PIC X(02).
+012150     05 KUG-TRL-MIN-VOL    PIC -(6)9.99.
+012160     05 FILLER             PIC X(02).
+012170     05 KUG-TRL-MAX-VOL    PIC -(6)9.99.
+012180     05 FILLER             PIC X(08).
+012500
+012600 01  KUG-EXC-PRT-LINE.
+012700     05 KUG-EXC-PRT-LABEL  PIC X(14).
+012800     05 KUG-EXC-PRT-RAD    PIC -(5)9.99.
+012900     05 FILLER             PIC X(02).
+013000     05 KUG-EXC-PRT-REASON PIC X(20).
+013100     05 FILLER             PIC X(35).
+013200
+013300     COPY CTLTOT.
+013400
+013500 PROCEDURE DIVISION.
+013600
+013700 0000-MAIN.
+013800     PERFORM 1000-INIT THRU 1000-INIT-EXIT.
+013810     IF NOT WS-ABORT
+013900         PERFORM 2000-PROC-REC THRU 2000-PROC-REC-EXIT
+014000             UNTIL WS-AT-EOF
+014050         PERFORM 8000-TERM THRU 8000-TERM-EXIT
+014060     END-IF.
+014200     STOP RUN.
+014300
+014400 1000-INIT.
+014500     OPEN INPUT VAR-INPUT-FILE.
+014600     IF NOT VAR-INPUT-OK
+014700         DISPLAY "VARS: UNABLE TO OPEN VARSIN, STATUS "
+014800             VAR-INPUT-STATUS
+014900         MOVE "Y" TO WS-EOF-SWITCH
+014910         MOVE "Y" TO WS-ABORT-SWITCH
+014920         MOVE 16 TO RETURN-CODE
+015000         GO TO 1000-INIT-EXIT
+015100     END-IF.
+015200     OPEN OUTPUT VAR-OUTPUT-FILE.
+015210     IF NOT VAR-OUTPUT-OK
+015220         DISPLAY "VARS: UNABLE TO OPEN VARSOUT, STATUS "
+015230             VAR-OUTPUT-STATUS
+015240         MOVE "Y" TO WS-ABORT-SWITCH
+015250         MOVE 16 TO RETURN-CODE
+015260         GO TO 1000-INIT-EXIT
+015270     END-IF.
+015300     OPEN OUTPUT KUG-CTL-FILE.
+015310     IF NOT KUG-CTL-OK
+015320         DISPLAY "VARS: UNABLE TO OPEN KUGCTL, STATUS "
+015330             KUG-CTL-STATUS
+015340         MOVE "Y" TO WS-ABORT-SWITCH
+015350         MOVE 16 TO RETURN-CODE
+015360         GO TO 1000-INIT-EXIT
+015370     END-IF.
+015400     OPEN OUTPUT KUG-EXC-FILE.
+015410     IF NOT KUG-EXC-OK
+015420         DISPLAY "VARS: UNABLE TO OPEN KUGEXC, STATUS "
+015430             KUG-EXC-STATUS
+015440         MOVE "Y" TO WS-ABORT-SWITCH
+015450         MOVE 16 TO RETURN-CODE
+015460         GO TO 1000-INIT-EXIT
+015470     END-IF.
+015500     MOVE "VARS"          TO CTL-PROGRAM-ID.
+015600     ACCEPT CTL-RUN-DATE FROM DATE YYYYMMDD.
+015700     PERFORM 7000-WRITE-CTL-HDR THRU 7000-WRITE-CTL-HDR-EXIT.
+015800     PERFORM 2100-READ-IN THRU 2100-READ-IN-EXIT.
+015900 1000-INIT-EXIT.
+016000     EXIT.
+016100
+016200 2000-PROC-REC.
+016300     PERFORM 2200-PARSE-CSV THRU 2200-PARSE-CSV-EXIT.
+016400     PERFORM 3000-CALC-KUGEL THRU 3000-CALC-KUGEL-EXIT.
+016500     PERFORM 2100-READ-IN THRU 2100-READ-IN-EXIT.
+016600 2000-PROC-REC-EXIT.
+016700     EXIT.
+016800
+016900 2100-READ-IN.
+017000     READ VAR-INPUT-FILE
+017100         AT END
+017200             MOVE "Y" TO WS-EOF-SWITCH
+017300     END-READ.
+017400 2100-READ-IN-EXIT.
+017500     EXIT.
+017600
+017700 2200-PARSE-CSV.
+017800     MOVE SPACES TO WS-CSV-RAD-TEXT WS-CSV-OPTION-TEXT.
+017900     UNSTRING VAR-INPUT-LINE DELIMITED BY ","
+018000         INTO WS-CSV-RAD-TEXT WS-CSV-OPTION-TEXT.
+018100     MOVE WS-CSV-OPTION-TEXT TO WS-OPTION.
+018200     COMPUTE WS-RAD = FUNCTION NUMVAL(WS-CSV-RAD-TEXT).
+018300 2200-PARSE-CSV-EXIT.
+018400     EXIT.
+018500
+018600 2400-VALIDATE-REC.
+018700     MOVE "Y" TO WS-RAD-SWITCH.
+018800     MOVE SPACES TO KUG-EXC-PRT-LINE.
+018900     IF WS-RAD NOT > 0
+019000         MOVE "N" TO WS-RAD-SWITCH
+019100         MOVE "RADIUS <= 0" TO KUG-EXC-PRT-REASON
+019200     END-IF.
+019300     IF NOT WS-OPTION-VALID
+019400         MOVE "N" TO WS-RAD-SWITCH
+019500         MOVE "UNGUELTIGE OPTION" TO KUG-EXC-PRT-REASON
+019600     END-IF.
+019700     IF NOT WS-RAD-VALID
+019800         MOVE "REJECTED -" TO KUG-EXC-PRT-LABEL
+019900         PERFORM 2600-WRITE-EXC THRU 2600-WRITE-EXC-EXIT
+020000     END-IF.
+020100 2400-VALIDATE-REC-EXIT.
+020200     EXIT.
+020300
+020400 2600-WRITE-EXC.
+020500     MOVE WS-RAD           TO KUG-EXC-PRT-RAD.
+020600     MOVE KUG-EXC-PRT-LINE TO KUG-EXC-LINE.
+020700     WRITE KUG-EXC-LINE.
+020800 2600-WRITE-EXC-EXIT.
+020900     EXIT.
+021000
+021100 3000-CALC-KUGEL.
+021300     MOVE WS-RAD              TO VOUT-RAD.
+021400     MOVE WS-CSV-OPTION-TEXT  TO VOUT-OPTION.
+021500     MOVE 0                   TO VOUT-RESULT.
+021700     PERFORM 2400-VALIDATE-REC THRU 2400-VALIDATE-REC-EXIT.
+021800     IF NOT WS-RAD-VALID
+021900         MOVE "REJECTED"  TO VOUT-STATUS
+022000         GO TO 3000-CALC-KUGEL-WRITE
+022100     END-IF.
+022200     CALL "KUGCALC" USING WS-RAD WS-OPTION WS-CUR-RESULT
+022300         WS-RETURN-CODE.
+022400     IF WS-RETURN-CODE = 12
+022500         MOVE "OVERFLOW"        TO VOUT-STATUS
+022600         MOVE SPACES            TO KUG-EXC-PRT-LINE
+022700         MOVE "OVERFLOW -"      TO KUG-EXC-PRT-LABEL
+022800         MOVE "RESULT OVERFLOW" TO KUG-EXC-PRT-REASON
+022900         PERFORM 2600-WRITE-EXC THRU 2600-WRITE-EXC-EXIT
+023050     ELSE
+023100         MOVE "OK"           TO VOUT-STATUS
+023150         ADD 1 TO CTL-RECORD-COUNT
+023200         MOVE WS-CUR-RESULT  TO VOUT-RESULT
+023300         IF WS-OPTION = "FLAECHE"
+023400             ADD WS-CUR-RESULT  TO CTL-TOTAL-SURFACE
+023500         ELSE
+023600             ADD WS-CUR-RESULT  TO CTL-TOTAL-VOLUME
+023700         END-IF
+023800         PERFORM 3100-UPDATE-MIN-MAX THRU 3100-UPDATE-MIN-MAX-EXIT
+023900     END-IF.
+024000 3000-CALC-KUGEL-WRITE.
+024100     MOVE VAR-OUT-PRT-LINE TO VAR-OUTPUT-LINE.
+024200     WRITE VAR-OUTPUT-LINE.
+024300 3000-CALC-KUGEL-EXIT.
+024400     EXIT.
+024500
+024600 3100-UPDATE-MIN-MAX.
+024610     IF WS-OPTION = "FLAECHE"
+024620         IF CTL-IS-FIRST-FLAECHE
+024630             MOVE WS-CUR-RESULT TO CTL-MIN-FLAECHE
+024640             MOVE WS-CUR-RESULT TO CTL-MAX-FLAECHE
+024650             MOVE "N" TO CTL-FIRST-FL-SWITCH
+024660         ELSE
+024670             IF WS-CUR-RESULT < CTL-MIN-FLAECHE
+024680                 MOVE WS-CUR-RESULT TO CTL-MIN-FLAECHE
+024690             END-IF
+024700             IF WS-CUR-RESULT > CTL-MAX-FLAECHE
+024710                 MOVE WS-CUR-RESULT TO CTL-MAX-FLAECHE
+024720             END-IF
+024730         END-IF
+024740     ELSE
+024750         IF CTL-IS-FIRST-VOLUMEN
+024800             MOVE WS-CUR-RESULT TO CTL-MIN-VOLUMEN
+024900             MOVE WS-CUR-RESULT TO CTL-MAX-VOLUMEN
+025000             MOVE "N" TO CTL-FIRST-VOL-SWITCH
+025100         ELSE
+025200             IF WS-CUR-RESULT < CTL-MIN-VOLUMEN
+025300                 MOVE WS-CUR-RESULT TO CTL-MIN-VOLUMEN
+025400             END-IF
+025500             IF WS-CUR-RESULT > CTL-MAX-VOLUMEN
+025600                 MOVE WS-CUR-RESULT TO CTL-MAX-VOLUMEN
+025610             END-IF
+025620         END-IF
+025800     END-IF.
+025900 3100-UPDATE-MIN-MAX-EXIT.
+026000     EXIT.
+026100
+026200 7000-WRITE-CTL-HDR.
+026300     MOVE SPACES TO KUG-CTL-HDR-LINE.
+026400     MOVE "BATCH CONTROL HDR - " TO KUG-HDR-LABEL.
+026500     MOVE CTL-PROGRAM-ID         TO KUG-HDR-PROGRAM.
+026600     MOVE CTL-RUN-DATE           TO KUG-HDR-DATE.
+026700     MOVE KUG-CTL-HDR-LINE       TO KUG-CTL-LINE.
+026800     WRITE KUG-CTL-LINE.
+026900 7000-WRITE-CTL-HDR-EXIT.
+027000     EXIT.
+027100
+027200 7100-WRITE-CTL-TRL.
+027300     MOVE SPACES TO KUG-CTL-TRL-LINE.
+027400     MOVE "CONTROL TRL -"  TO KUG-TRL-LABEL.
+027500     MOVE CTL-RECORD-COUNT TO KUG-TRL-COUNT.
+027600     MOVE CTL-TOTAL-VOLUME TO KUG-TRL-VOL.
+027700     MOVE CTL-TOTAL-SURFACE TO KUG-TRL-SURF.
+027710     MOVE CTL-MIN-FLAECHE  TO KUG-TRL-MIN-FL.
+027720     MOVE CTL-MAX-FLAECHE  TO KUG-TRL-MAX-FL.
+027730     MOVE CTL-MIN-VOLUMEN  TO KUG-TRL-MIN-VOL.
+027740     MOVE CTL-MAX-VOLUMEN  TO KUG-TRL-MAX-VOL.
+028000     MOVE KUG-CTL-TRL-LINE TO KUG-CTL-LINE.
+028100     WRITE KUG-CTL-LINE.
+028200 7100-WRITE-CTL-TRL-EXIT.
+028300     EXIT.
+028400
+028500 8000-TERM.
+028600     PERFORM 7100-WRITE-CTL-TRL THRU 7100-WRITE-CTL-TRL-EXIT.
+028700     CLOSE VAR-INPUT-FILE.
+028800     CLOSE VAR-OUTPUT-FILE.
+028900     CLOSE KUG-CTL-FILE.
+029000     CLOSE KUG-EXC-FILE.
+029100 8000-TERM-EXIT.
+029200     EXIT.
+029300
+029400 END PROGRAM VARS.
