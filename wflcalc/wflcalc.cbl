@@ -0,0 +1,80 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. WFLCALC IS INITIAL.
+000300 AUTHOR. J HOFFMANN.
+000400 INSTALLATION. FABRIKATIONSPLANUNG.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 2026-08-08 JH    SPLIT OUT OF BEDINGUNGEN AS A CALLABLE SUBPROGRAM
+001100*                  SO GEOMETRIE CAN SHARE THE SAME WUERFEL FORMULAS
+001200*                  RATHER THAN DUPLICATING THEM.
+001250* 2026-08-08 JH    ADDED ON SIZE ERROR TRAPPING AROUND THE RESULT
+001260*                  COMPUTE SO A CUBE THAT OVERFLOWS PIC S9(4)V9(2)
+001270*                  COMES BACK WITH RETURN CODE 12 INSTEAD OF A
+001280*                  SILENTLY TRUNCATED RESULT.
+001290* 2026-08-08 JH    ON SIZE ERROR WAS ONLY CHECKED ON THE FINAL
+001291*                  COMPUTE IN 1000-CALC-FLAECHE, SO A SQUARED
+001292*                  SIDE THAT OVERFLOWED WFC-L-QUADRAT (AND WRAPPED
+001293*                  BACK INTO RANGE) COULD STILL PRODUCE A BAD
+001294*                  RESULT WITHOUT EVER TRIPPING THE CHECK. ADDED
+001295*                  ON SIZE ERROR TO THE INTERMEDIATE COMPUTE TOO.
+001300*-----------------------------------------------------------------
+001400
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. GENERIC.
+001800 OBJECT-COMPUTER. GENERIC.
+001900
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  WFC-L-QUADRAT         PIC S9(4)V9(2).
+002300
+002400 LINKAGE SECTION.
+002500 01  LK-L                  PIC S9(4)V9(2).
+002600 01  LK-B                  PIC S9(4)V9(2).
+002700 01  LK-H                  PIC S9(4)V9(2).
+002800 01  LK-OPTION             PIC X(10).
+002900 01  LK-RESULT             PIC S9(4)V9(2).
+003000 01  LK-RETURN-CODE        PIC S9(4) COMP.
+003100
+003200 PROCEDURE DIVISION USING LK-L LK-B LK-H LK-OPTION LK-RESULT
+003300     LK-RETURN-CODE.
+003400
+003500 0000-MAIN.
+003600     MOVE 0 TO LK-RETURN-CODE.
+003700     MOVE 0 TO LK-RESULT.
+003800     IF LK-OPTION = "FLAECHE"
+003900         PERFORM 1000-CALC-FLAECHE THRU 1000-CALC-FLAECHE-EXIT
+004000     ELSE
+004100         IF LK-OPTION = "VOLUMEN"
+004200             PERFORM 2000-CALC-VOLUMEN THRU 2000-CALC-VOLUMEN-EXIT
+004300         ELSE
+004400             MOVE 4 TO LK-RETURN-CODE
+004500         END-IF
+004600     END-IF.
+004700     GOBACK.
+004800
+004900 1000-CALC-FLAECHE.
+004950     COMPUTE WFC-L-QUADRAT = LK-L ** 2
+004960         ON SIZE ERROR
+004970             MOVE 12 TO LK-RETURN-CODE
+004980             GO TO 1000-CALC-FLAECHE-EXIT
+004990     END-COMPUTE.
+005100     COMPUTE LK-RESULT = 6 * WFC-L-QUADRAT
+005120         ON SIZE ERROR
+005140             MOVE 12 TO LK-RETURN-CODE
+005160     END-COMPUTE.
+005200 1000-CALC-FLAECHE-EXIT.
+005300     EXIT.
+005400
+005500 2000-CALC-VOLUMEN.
+005600     COMPUTE LK-RESULT = LK-L * LK-B * LK-H
+005620         ON SIZE ERROR
+005640             MOVE 12 TO LK-RETURN-CODE
+005660     END-COMPUTE.
+005700 2000-CALC-VOLUMEN-EXIT.
+005800     EXIT.
+005900
+006000 END PROGRAM WFLCALC.
