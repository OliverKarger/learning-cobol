@@ -0,0 +1,84 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ZYLCALC IS INITIAL.
+000300 AUTHOR. J HOFFMANN.
+000400 INSTALLATION. FABRIKATIONSPLANUNG.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 2026-08-08 JH    ORIGINAL CYLINDER FLAECHE/VOLUMEN SUBPROGRAM,
+001100*                  WRITTEN IN THE SAME CALLABLE STYLE AS WFLCALC
+001200*                  AND KUGCALC SO KOERPER CAN DISPATCH TO IT.
+001250* 2026-08-08 JH    ADDED ON SIZE ERROR TRAPPING AROUND THE RESULT
+001260*                  COMPUTE, RETURN CODE 12, SAME AS WFLCALC/KUGCALC.
+001270* 2026-08-08 JH    ON SIZE ERROR WAS ONLY CHECKED ON THE FINAL
+001271*                  COMPUTE, SO AN OVERFLOWED ZYL-STEP1/
+001272*                  ZYL-RAD-QUADRAT COULD WRAP BACK INTO RANGE AND
+001273*                  FEED A BAD RESULT INTO THE FINAL COMPUTE
+001274*                  WITHOUT TRIPPING THE CHECK. ADDED ON SIZE
+001275*                  ERROR TO THE INTERMEDIATE COMPUTE TOO.
+001300*-----------------------------------------------------------------
+001400
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. GENERIC.
+001800 OBJECT-COMPUTER. GENERIC.
+001900
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  ZYL-PI                PIC S9(1)V9(10) VALUE 3.1415926535.
+002300 01  ZYL-RAD-QUADRAT       PIC S9(4)V9(2).
+002400 01  ZYL-STEP1             PIC S9(4)V9(2).
+002500
+002600 LINKAGE SECTION.
+002700 01  LK-RAD                PIC S9(4)V9(2).
+002800 01  LK-H                  PIC S9(4)V9(2).
+002900 01  LK-OPTION             PIC X(10).
+003000 01  LK-RESULT             PIC S9(4)V9(2).
+003100 01  LK-RETURN-CODE        PIC S9(4) COMP.
+003200
+003300 PROCEDURE DIVISION USING LK-RAD LK-H LK-OPTION LK-RESULT
+003400     LK-RETURN-CODE.
+003500
+003600 0000-MAIN.
+003700     MOVE 0 TO LK-RETURN-CODE.
+003800     MOVE 0 TO LK-RESULT.
+003900     IF LK-OPTION = "FLAECHE"
+004000         PERFORM 1000-CALC-FLAECHE THRU 1000-CALC-FLAECHE-EXIT
+004100     ELSE
+004200         IF LK-OPTION = "VOLUMEN"
+004300             PERFORM 2000-CALC-VOLUMEN THRU 2000-CALC-VOLUMEN-EXIT
+004400         ELSE
+004500             MOVE 4 TO LK-RETURN-CODE
+004600         END-IF
+004700     END-IF.
+004800     GOBACK.
+004900
+005000 1000-CALC-FLAECHE.
+005050     COMPUTE ZYL-STEP1 = LK-RAD + LK-H
+005060         ON SIZE ERROR
+005070             MOVE 12 TO LK-RETURN-CODE
+005080             GO TO 1000-CALC-FLAECHE-EXIT
+005090     END-COMPUTE.
+005200     COMPUTE LK-RESULT = 2 * ZYL-PI * LK-RAD * ZYL-STEP1
+005220         ON SIZE ERROR
+005240             MOVE 12 TO LK-RETURN-CODE
+005260     END-COMPUTE.
+005300 1000-CALC-FLAECHE-EXIT.
+005400     EXIT.
+005500
+005600 2000-CALC-VOLUMEN.
+005650     COMPUTE ZYL-RAD-QUADRAT = LK-RAD ** 2
+005660         ON SIZE ERROR
+005670             MOVE 12 TO LK-RETURN-CODE
+005680             GO TO 2000-CALC-VOLUMEN-EXIT
+005690     END-COMPUTE.
+005800     COMPUTE LK-RESULT = ZYL-PI * ZYL-RAD-QUADRAT * LK-H
+005820         ON SIZE ERROR
+005840             MOVE 12 TO LK-RETURN-CODE
+005860     END-COMPUTE.
+005900 2000-CALC-VOLUMEN-EXIT.
+006000     EXIT.
+006100
+006200 END PROGRAM ZYLCALC.
